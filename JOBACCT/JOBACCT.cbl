@@ -0,0 +1,164 @@
+000010***************************************************************
+000020*                                                              *
+000030*    PROGRAM:    JOBACCT                                      *
+000040*    AUTHOR:     D SIKORA - BATCH SUPPORT                     *
+000050*    INSTALLATION: MVS-SYSGEN DATA CENTER                     *
+000060*    DATE-WRITTEN: 08/09/2026                                 *
+000070*                                                              *
+000080*    REMARKS:    JOB ACCOUNTING EXTRACT WRITER.  RUN AS A      *
+000090*                LEADING STEP WITH PARM='START' AND A          *
+000100*                TRAILING STEP WITH PARM='STOP' BRACKETING     *
+000110*                THE STEP TO BE TIMED.  CALLS GETJOBI AT EACH  *
+000120*                END, STASHES THE START TIMESTAMP IN GETJOBI'S *
+000130*                CARRIED-FORWARD WORKAREA, AND ON THE STOP     *
+000140*                CALL WRITES ONE ACCTREC RECORD CARRYING BOTH  *
+000150*                TIMESTAMPS AND THE ELAPSED TIME.  THE START   *
+000151*                AND STOP TIMES (BOTH HHMMSSTT) ARE CONVERTED  *
+000152*                TO TOTAL HUNDREDTHS OF A SECOND BEFORE BEING  *
+000153*                SUBTRACTED, SO ELAPSED TIME COMES OUT RIGHT   *
+000154*                EVEN WHEN THE STEP CROSSED A MINUTE, HOUR, OR *
+000155*                MIDNIGHT BOUNDARY.                            *
+000160*                                                              *
+000170*    MODIFICATION HISTORY                                     *
+000180*    DATE       INIT  DESCRIPTION                              *
+000190*    08/09/2026 DS    ORIGINAL PROGRAM                         *
+000200*                                                              *
+000210***************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID.    JOBACCT.
+000240 AUTHOR.        D SIKORA - BATCH SUPPORT.
+000250 INSTALLATION.  MVS-SYSGEN DATA CENTER.
+000260 DATE-WRITTEN.  08/09/2026.
+000270 DATE-COMPILED.
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.   IBM-370.
+000310 OBJECT-COMPUTER.   IBM-370.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT ACCTREC-FILE ASSIGN TO ACCTREC
+000345         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS WS-ACCTREC-STATUS.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  ACCTREC-FILE
+000390     RECORDING MODE IS F
+000400     LABEL RECORDS ARE STANDARD.
+000410 COPY ACCTREC.
+000420 WORKING-STORAGE SECTION.
+000430 01  WS-PHASE-SW                 PIC X(01) VALUE SPACE.
+000440     88  WS-PHASE-START                   VALUE 'S'.
+000450     88  WS-PHASE-STOP                    VALUE 'T'.
+000460 01  WS-CURRENT-DATE              PIC 9(08) VALUE 0.
+000470 01  WS-CURRENT-TIME              PIC 9(08) VALUE 0.
+000472 01  WS-ACCTREC-STATUS            PIC XX VALUE '00'.
+000474 01  WS-TIME-WORK.
+000475     05  WS-TW-HH                 PIC 9(02).
+000476     05  WS-TW-MM                 PIC 9(02).
+000477     05  WS-TW-SS                 PIC 9(02).
+000478     05  WS-TW-TT                 PIC 9(02).
+000479 01  WS-TIME-IN                   PIC 9(08) VALUE 0.
+000480 01  WS-HUNDREDTHS-OUT            PIC 9(09) VALUE 0.
+000481 01  WS-START-HUNDREDTHS          PIC 9(09) VALUE 0.
+000482 01  WS-CURRENT-HUNDREDTHS        PIC 9(09) VALUE 0.
+000483 01  WS-HUNDREDTHS-PER-DAY        PIC 9(09) VALUE 8640000.
+000480 LINKAGE SECTION.
+000490 01   PARM-BUFFER.
+000500      05 PARM-LENGTH             PIC S9(4) COMP.
+000510      05 PARM-DATA.
+000520         10 NUMB                 PIC X(100).
+000530 COPY GETJOBIP.
+000540 PROCEDURE DIVISION USING PARM-BUFFER.
+000550 0000-MAINLINE SECTION.
+000560***************************************************************
+000570*    IDENTIFY THE STEP, DECIDE WHICH PHASE WE ARE IN FROM THE  *
+000580*    PARM, AND HANDLE IT.                                     *
+000590***************************************************************
+000600     CALL 'GETJOBI' USING WS-GETJOBI-PARM-REC.
+000610     MOVE SPACE TO WS-PHASE-SW.
+000620     IF PARM-LENGTH > 0
+000630         IF PARM-LENGTH = 5 AND PARM-DATA(1:5) = 'START'
+000640             SET WS-PHASE-START TO TRUE
+000650         END-IF
+000660         IF PARM-LENGTH = 4 AND PARM-DATA(1:4) = 'STOP'
+000665             SET WS-PHASE-STOP TO TRUE
+000670         END-IF
+000680     END-IF.
+000690     IF WS-PHASE-START
+000700         PERFORM 1000-RECORD-START THRU 1000-EXIT
+000710     END-IF.
+000720     IF WS-PHASE-STOP
+000730         PERFORM 2000-RECORD-STOP THRU 2000-EXIT
+000740     END-IF.
+000750     GO TO 9999-EXIT.
+000760 0000-EXIT.
+000770     EXIT.
+000780*---------------------------------------------------------------
+000790 1000-RECORD-START SECTION.
+000800***************************************************************
+000810*    STASH THE CURRENT DATE/TIME IN THE CARRIED-FORWARD        *
+000820*    WORKAREA SO THE MATCHING STOP CALL CAN FIND IT.           *
+000830***************************************************************
+000840     ACCEPT WS-GETJOBI-ACCT-START-DATE FROM DATE YYYYMMDD.
+000850     ACCEPT WS-GETJOBI-ACCT-START-TIME FROM TIME.
+000860 1000-EXIT.
+000870     EXIT.
+000880*---------------------------------------------------------------
+000890 2000-RECORD-STOP SECTION.
+000900***************************************************************
+000910*    PICK UP THE STASHED START TIME, COMPUTE ELAPSED TIME AND  *
+000920*    WRITE THE ACCOUNTING RECORD.                              *
+000930***************************************************************
+000940     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+000950     ACCEPT WS-CURRENT-TIME FROM TIME.
+000960     MOVE WS-GETJOBI-JOB-NAME TO AC-JOB-NAME.
+000970     MOVE WS-GETJOBI-JOB-NBR TO AC-JOB-NBR.
+000980     MOVE WS-GETJOBI-STEP-NAME TO AC-STEP-NAME.
+000990     MOVE WS-GETJOBI-PROCSTEP-NAME TO AC-PROCSTEP-NAME.
+001000     MOVE WS-GETJOBI-ACCT-START-DATE TO AC-START-DATE.
+001010     MOVE WS-GETJOBI-ACCT-START-TIME TO AC-START-TIME.
+001020     MOVE WS-CURRENT-DATE TO AC-STOP-DATE.
+001030     MOVE WS-CURRENT-TIME TO AC-STOP-TIME.
+001033     MOVE WS-GETJOBI-ACCT-START-TIME TO WS-TIME-IN.
+001034     PERFORM 3000-TIME-TO-HUNDREDTHS THRU 3000-EXIT.
+001035     MOVE WS-HUNDREDTHS-OUT TO WS-START-HUNDREDTHS.
+001036     MOVE WS-CURRENT-TIME TO WS-TIME-IN.
+001037     PERFORM 3000-TIME-TO-HUNDREDTHS THRU 3000-EXIT.
+001038     MOVE WS-HUNDREDTHS-OUT TO WS-CURRENT-HUNDREDTHS.
+001039     IF WS-CURRENT-HUNDREDTHS < WS-START-HUNDREDTHS
+001040         ADD WS-HUNDREDTHS-PER-DAY TO WS-CURRENT-HUNDREDTHS
+001041     END-IF.
+001042     COMPUTE AC-ELAPSED-TIME =
+001050         WS-CURRENT-HUNDREDTHS - WS-START-HUNDREDTHS.
+001060     OPEN EXTEND ACCTREC-FILE.
+001063     IF WS-ACCTREC-STATUS NOT = '00'
+001064         DISPLAY '*** ACCTREC OPEN FAILED - STATUS '
+001065             WS-ACCTREC-STATUS
+001066             ' - ACCOUNTING RECORD NOT WRITTEN ***'
+001067     ELSE
+001068         WRITE ACCTREC-RECORD
+001069         CLOSE ACCTREC-FILE
+001070     END-IF.
+001090 2000-EXIT.
+001100     EXIT.
+001101*---------------------------------------------------------------
+001102 3000-TIME-TO-HUNDREDTHS SECTION.
+001103***************************************************************
+001104*    BREAK A TIME-OF-DAY VALUE IN HHMMSSTT FORMAT (AS RETURNED  *
+001105*    BY ACCEPT ... FROM TIME) INTO ITS TOTAL HUNDREDTHS OF A    *
+001106*    SECOND SINCE MIDNIGHT, SO TWO TIME-OF-DAY VALUES CAN BE    *
+001107*    SUBTRACTED CORRECTLY.  CALLED WITH THE TIME VALUE IN       *
+001108*    WS-TIME-IN AND RETURNS THE RESULT IN WS-HUNDREDTHS-OUT.    *
+001109***************************************************************
+001110     MOVE WS-TIME-IN(1:2) TO WS-TW-HH.
+001111     MOVE WS-TIME-IN(3:2) TO WS-TW-MM.
+001112     MOVE WS-TIME-IN(5:2) TO WS-TW-SS.
+001113     MOVE WS-TIME-IN(7:2) TO WS-TW-TT.
+001114     COMPUTE WS-HUNDREDTHS-OUT =
+001115         ((WS-TW-HH * 3600) + (WS-TW-MM * 60) + WS-TW-SS) * 100
+001116             + WS-TW-TT.
+001117 3000-EXIT.
+001118     EXIT.
+001119*---------------------------------------------------------------
+001120 9999-EXIT.
+001130     GOBACK.
