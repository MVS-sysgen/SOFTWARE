@@ -0,0 +1,287 @@
+000010***************************************************************
+000020*                                                              *
+000030*    PROGRAM:    ACCTRPT                                      *
+000040*    AUTHOR:     D SIKORA - BATCH SUPPORT                     *
+000050*    INSTALLATION: MVS-SYSGEN DATA CENTER                     *
+000060*    DATE-WRITTEN: 08/09/2026                                 *
+000070*                                                              *
+000080*    REMARKS:    MONTHLY BATCH-WINDOW UTILIZATION ROLLUP.      *
+000090*                READS THE ACCUMULATED ACCTREC EXTRACT (ONE    *
+000100*                MONTH'S WORTH OF GDG GENERATIONS CONCATENATED *
+000110*                BY THE JCL) AND RANKS EACH DISTINCT STEP NAME *
+000120*                BY TOTAL AND AVERAGE ELAPSED TIME ACROSS ALL  *
+000130*                JOBS IT RAN IN, SO WE HAVE ACTUAL DATA ON     *
+000140*                WHICH STEPS EAT THE BATCH WINDOW.             *
+000150*                                                              *
+000160*    MODIFICATION HISTORY                                     *
+000170*    DATE       INIT  DESCRIPTION                              *
+000180*    08/09/2026 DS    ORIGINAL PROGRAM                         *
+000190*                                                              *
+000200***************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID.    ACCTRPT.
+000230 AUTHOR.        D SIKORA - BATCH SUPPORT.
+000240 INSTALLATION.  MVS-SYSGEN DATA CENTER.
+000250 DATE-WRITTEN.  08/09/2026.
+000260 DATE-COMPILED.
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER.   IBM-370.
+000300 OBJECT-COMPUTER.   IBM-370.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT ACCTREC-FILE ASSIGN TO ACCTREC
+000340         ORGANIZATION IS SEQUENTIAL.
+000350     SELECT ACCTRPT-FILE ASSIGN TO ACCTRPT
+000360         ORGANIZATION IS SEQUENTIAL
+000365         FILE STATUS IS WS-ACCTRPT-STATUS.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  ACCTREC-FILE
+000400     RECORDING MODE IS F
+000410     LABEL RECORDS ARE STANDARD.
+000420 COPY ACCTREC.
+000430 FD  ACCTRPT-FILE
+000440     RECORDING MODE IS F
+000450     LABEL RECORDS ARE STANDARD.
+000460 01  ACCTRPT-LINE                 PIC X(133).
+000470 WORKING-STORAGE SECTION.
+000480*---------------------------------------------------------------
+000490*    SWITCHES
+000500*---------------------------------------------------------------
+000510 01  WS-SWITCHES.
+000520     05  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000530         88  WS-EOF                         VALUE 'Y'.
+000540         88  WS-NOT-EOF                     VALUE 'N'.
+000550     05  WS-FOUND-SW               PIC X(01) VALUE 'N'.
+000560         88  WS-FOUND                       VALUE 'Y'.
+000570         88  WS-NOT-FOUND                   VALUE 'N'.
+000572     05  WS-STEP-CAP-WARNED-SW     PIC X(01) VALUE 'N'.
+000573         88  WS-STEP-CAP-WARNED             VALUE 'Y'.
+000574         88  WS-STEP-CAP-NOT-WARNED         VALUE 'N'.
+000575 01  WS-ACCTRPT-STATUS            PIC XX VALUE '00'.
+000580*---------------------------------------------------------------
+000590*    STEP-RANKING TABLE - ONE ENTRY PER DISTINCT STEP NAME
+000600*---------------------------------------------------------------
+000610 01  WS-STEP-TABLE-CTL.
+000620     05  WS-STEP-COUNT             PIC 9(04) COMP VALUE 0.
+000630     05  WS-STEP-MAX               PIC 9(04) COMP VALUE 500.
+000640     05  WS-STEP-IX                PIC 9(04) COMP VALUE 0.
+000650     05  WS-SWAP-IX                PIC 9(04) COMP VALUE 0.
+000660 01  WS-STEP-TABLE.
+000670     05  WS-STEP-ENTRY OCCURS 1 TO 500 TIMES
+000675                       DEPENDING ON WS-STEP-COUNT
+000680                       INDEXED BY WS-STEP-NX.
+000690         10  WS-STEP-NAME          PIC X(08).
+000700         10  WS-STEP-OCCURS        PIC 9(08) COMP.
+000710         10  WS-STEP-TOTAL         PIC 9(08) COMP.
+000720         10  WS-STEP-AVERAGE       PIC 9(08) COMP.
+000730 01  WS-SAVE-ENTRY.
+000740     05  WS-SAVE-NAME              PIC X(08).
+000750     05  WS-SAVE-OCCURS            PIC 9(08) COMP.
+000760     05  WS-SAVE-TOTAL             PIC 9(08) COMP.
+000770     05  WS-SAVE-AVERAGE           PIC 9(08) COMP.
+000780*---------------------------------------------------------------
+000790*    REPORT LINES
+000800*---------------------------------------------------------------
+000810 01  FILLER-LINE                   PIC X(133) VALUE ALL '='.
+000820 01  RPT-TITLE-LINE.
+000830     05  FILLER                    PIC X(01) VALUE '='.
+000840     05  FILLER                    PIC X(40) VALUE SPACES.
+000850     05  FILLER                    PIC X(50) VALUE
+000860             'MONTHLY BATCH-WINDOW UTILIZATION ROLLUP'.
+000870     05  FILLER                    PIC X(41) VALUE SPACES.
+000880     05  FILLER                    PIC X(01) VALUE '='.
+000890 01  RPT-HEADING-LINE.
+000900     05  FILLER                    PIC X(01) VALUE '='.
+000910     05  FILLER                    PIC X(01) VALUE SPACE.
+000920     05  FILLER                    PIC X(09) VALUE 'STEP NAME'.
+000930     05  FILLER                    PIC X(04) VALUE SPACES.
+000940     05  FILLER                    PIC X(05) VALUE 'RUNS '.
+000950     05  FILLER                    PIC X(04) VALUE SPACES.
+000960     05  FILLER                    PIC X(12) VALUE 'TOTAL ELAPSD'.
+000970     05  FILLER                    PIC X(04) VALUE SPACES.
+000980     05  FILLER                    PIC X(10) VALUE 'AVG ELAPSD'.
+000990     05  FILLER                    PIC X(82) VALUE SPACES.
+001000     05  FILLER                    PIC X(01) VALUE '='.
+001010 01  RPT-DETAIL-LINE.
+001020     05  FILLER                    PIC X(01) VALUE '='.
+001030     05  FILLER                    PIC X(01) VALUE SPACE.
+001040     05  RD-STEP-NAME              PIC X(09) VALUE SPACES.
+001050     05  FILLER                    PIC X(04) VALUE SPACES.
+001060     05  RD-OCCURS                 PIC ZZZZ9.
+001070     05  FILLER                    PIC X(04) VALUE SPACES.
+001080     05  RD-TOTAL                  PIC ZZZZZZ99.
+001090     05  FILLER                    PIC X(04) VALUE SPACES.
+001100     05  RD-AVERAGE                PIC ZZZZZZ99.
+001110     05  FILLER                    PIC X(88) VALUE SPACES.
+001120     05  FILLER                    PIC X(01) VALUE '='.
+001130 LINKAGE SECTION.
+001140 01   PARM-BUFFER.
+001150      05 PARM-LENGTH              PIC S9(4) COMP.
+001160      05 PARM-DATA.
+001170         10 NUMB                  PIC X(100).
+001180 PROCEDURE DIVISION USING PARM-BUFFER.
+001190 0000-MAINLINE SECTION.
+001200***************************************************************
+001210*    BUILD THE STEP-RANKING TABLE FROM ACCTREC, SORT IT BY     *
+001220*    DESCENDING TOTAL ELAPSED TIME, AND PRINT THE REPORT.      *
+001230***************************************************************
+001240     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001250     PERFORM 2000-BUILD-TABLE THRU 2000-EXIT
+001260         UNTIL WS-EOF.
+001270     PERFORM 3000-COMPUTE-AVERAGES THRU 3000-EXIT
+001280         VARYING WS-STEP-IX FROM 1 BY 1
+001290         UNTIL WS-STEP-IX > WS-STEP-COUNT.
+001300     PERFORM 4000-RANK-TABLE THRU 4000-EXIT.
+001310     PERFORM 5000-PRINT-REPORT THRU 5000-EXIT.
+001320     PERFORM 6000-TERMINATE THRU 6000-EXIT.
+001330     GO TO 9999-EXIT.
+001340 0000-EXIT.
+001350     EXIT.
+001360*---------------------------------------------------------------
+001370 1000-INITIALIZE SECTION.
+001380***************************************************************
+001390*    OPEN THE FILES AND PRIME THE READ.                        *
+001400***************************************************************
+001410     OPEN INPUT ACCTREC-FILE.
+001420     OPEN OUTPUT ACCTRPT-FILE.
+001425     IF WS-ACCTRPT-STATUS NOT = '00'
+001426         DISPLAY FILLER-LINE
+001427         DISPLAY '*** ACCTRPT REPORT FILE OPEN FAILED - '
+001428             'STATUS ' WS-ACCTRPT-STATUS
+001429             ' - REPORT NOT PRODUCED ***'
+001430         DISPLAY FILLER-LINE
+001431         GO TO 9999-EXIT
+001432     END-IF.
+001440     READ ACCTREC-FILE
+001450         AT END SET WS-EOF TO TRUE.
+001460 1000-EXIT.
+001470     EXIT.
+001470*---------------------------------------------------------------
+001480 2000-BUILD-TABLE SECTION.
+001490***************************************************************
+001500*    FOLD ONE ACCTREC INTO THE STEP-RANKING TABLE - EITHER     *
+001510*    ADD TO AN EXISTING STEP'S RUNNING TOTALS OR START A NEW   *
+001520*    TABLE ENTRY FOR IT.                                       *
+001530***************************************************************
+001540     SET WS-NOT-FOUND TO TRUE.
+001550     SET WS-STEP-NX TO 1.
+001560     SEARCH WS-STEP-ENTRY
+001570         AT END SET WS-NOT-FOUND TO TRUE
+001580         WHEN WS-STEP-NAME (WS-STEP-NX) = AC-STEP-NAME
+001590             SET WS-FOUND TO TRUE.
+001600     IF WS-FOUND
+001610         ADD 1 TO WS-STEP-OCCURS (WS-STEP-NX)
+001620         ADD AC-ELAPSED-TIME TO WS-STEP-TOTAL (WS-STEP-NX)
+001630     ELSE
+001640         IF WS-STEP-COUNT < WS-STEP-MAX
+001650             ADD 1 TO WS-STEP-COUNT
+001660             SET WS-STEP-NX TO WS-STEP-COUNT
+001670             MOVE AC-STEP-NAME TO WS-STEP-NAME (WS-STEP-NX)
+001680             MOVE 1 TO WS-STEP-OCCURS (WS-STEP-NX)
+001690             MOVE AC-ELAPSED-TIME TO WS-STEP-TOTAL (WS-STEP-NX)
+001700             MOVE 0 TO WS-STEP-AVERAGE (WS-STEP-NX)
+001705         ELSE
+001706             IF WS-STEP-CAP-NOT-WARNED
+001707                 DISPLAY '*** STEP-RANKING TABLE FULL AT '
+001708                     WS-STEP-MAX ' DISTINCT STEP NAMES - '
+001709                     'FURTHER NEW STEP NAMES ARE NOT '
+001710                     'INCLUDED IN THIS ROLLUP ***'
+001711                 SET WS-STEP-CAP-WARNED TO TRUE
+001712             END-IF
+001713         END-IF
+001720     END-IF.
+001730     READ ACCTREC-FILE
+001740         AT END SET WS-EOF TO TRUE.
+001750 2000-EXIT.
+001760     EXIT.
+001770*---------------------------------------------------------------
+001780 3000-COMPUTE-AVERAGES SECTION.
+001790***************************************************************
+001800*    AVERAGE = TOTAL ELAPSED / NUMBER OF RUNS FOR EACH STEP.   *
+001810***************************************************************
+001820     COMPUTE WS-STEP-AVERAGE (WS-STEP-IX) =
+001830         WS-STEP-TOTAL (WS-STEP-IX) / WS-STEP-OCCURS (WS-STEP-IX).
+001840 3000-EXIT.
+001850     EXIT.
+001860*---------------------------------------------------------------
+001870 4000-RANK-TABLE SECTION.
+001880***************************************************************
+001890*    SIMPLE DESCENDING BUBBLE SORT OF THE TABLE BY TOTAL       *
+001900*    ELAPSED TIME - THE TABLE IS AT MOST WS-STEP-MAX ENTRIES   *
+001910*    SO THIS STAYS CHEAP.                                      *
+001920***************************************************************
+001930     PERFORM 4100-SORT-PASS THRU 4100-EXIT
+001940         VARYING WS-STEP-IX FROM 1 BY 1
+001950         UNTIL WS-STEP-IX >= WS-STEP-COUNT.
+001960 4000-EXIT.
+001970     EXIT.
+001980*---------------------------------------------------------------
+001990 4100-SORT-PASS SECTION.
+002000***************************************************************
+002010*    ONE BUBBLE PASS OVER THE UNSORTED REMAINDER OF THE TABLE. *
+002020***************************************************************
+002030     PERFORM 4200-COMPARE-SWAP THRU 4200-EXIT
+002040         VARYING WS-SWAP-IX FROM 1 BY 1
+002050         UNTIL WS-SWAP-IX > WS-STEP-COUNT - WS-STEP-IX.
+002060 4100-EXIT.
+002070     EXIT.
+002080*---------------------------------------------------------------
+002090 4200-COMPARE-SWAP SECTION.
+002100***************************************************************
+002110*    SWAP TWO ADJACENT ENTRIES IF THEY ARE OUT OF ORDER.       *
+002120***************************************************************
+002130     IF WS-STEP-TOTAL (WS-SWAP-IX) <
+002140        WS-STEP-TOTAL (WS-SWAP-IX + 1)
+002150         MOVE WS-STEP-ENTRY (WS-SWAP-IX)     TO WS-SAVE-ENTRY
+002160         MOVE WS-STEP-ENTRY (WS-SWAP-IX + 1) TO
+002170             WS-STEP-ENTRY (WS-SWAP-IX)
+002180         MOVE WS-SAVE-ENTRY TO WS-STEP-ENTRY (WS-SWAP-IX + 1)
+002190     END-IF.
+002200 4200-EXIT.
+002210     EXIT.
+002220*---------------------------------------------------------------
+002230 5000-PRINT-REPORT SECTION.
+002240***************************************************************
+002250*    PRINT THE HEADER, ONE DETAIL LINE PER RANKED STEP, AND    *
+002260*    THE CLOSING BORDER.                                       *
+002270***************************************************************
+002280     MOVE FILLER-LINE TO ACCTRPT-LINE.
+002290     WRITE ACCTRPT-LINE.
+002300     MOVE RPT-TITLE-LINE TO ACCTRPT-LINE.
+002310     WRITE ACCTRPT-LINE.
+002320     MOVE RPT-HEADING-LINE TO ACCTRPT-LINE.
+002330     WRITE ACCTRPT-LINE.
+002340     PERFORM 5100-PRINT-DETAIL THRU 5100-EXIT
+002350         VARYING WS-STEP-IX FROM 1 BY 1
+002360         UNTIL WS-STEP-IX > WS-STEP-COUNT.
+002370     MOVE FILLER-LINE TO ACCTRPT-LINE.
+002380     WRITE ACCTRPT-LINE.
+002390 5000-EXIT.
+002400     EXIT.
+002410*---------------------------------------------------------------
+002420 5100-PRINT-DETAIL SECTION.
+002430***************************************************************
+002440*    ONE RANKED STEP'S DETAIL LINE.                            *
+002450***************************************************************
+002460     MOVE WS-STEP-NAME (WS-STEP-IX) TO RD-STEP-NAME.
+002470     MOVE WS-STEP-OCCURS (WS-STEP-IX) TO RD-OCCURS.
+002480     MOVE WS-STEP-TOTAL (WS-STEP-IX) TO RD-TOTAL.
+002490     MOVE WS-STEP-AVERAGE (WS-STEP-IX) TO RD-AVERAGE.
+002500     MOVE RPT-DETAIL-LINE TO ACCTRPT-LINE.
+002510     WRITE ACCTRPT-LINE.
+002520 5100-EXIT.
+002530     EXIT.
+002540*---------------------------------------------------------------
+002550 6000-TERMINATE SECTION.
+002560***************************************************************
+002570*    CLOSE THE FILES.                                          *
+002580***************************************************************
+002590     CLOSE ACCTREC-FILE.
+002600     CLOSE ACCTRPT-FILE.
+002610 6000-EXIT.
+002620     EXIT.
+002630*---------------------------------------------------------------
+002640 9999-EXIT.
+002650     GOBACK.
