@@ -1,44 +1,136 @@
       *PARAMETER PASSING EXAMPLE
+      *
+      * Formats the GETJOBI job information as a one-page printable
+      * Job Identification Card (shop header, labeled boxes, page
+      * footer) routed to its own SYSOUT class instead of a raw
+      * DISPLAY dump, so it can be stapled to the run documentation
+      * packet.
+      *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PARM.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBCARD-FILE ASSIGN TO JOBCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOBCARD-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  JOBCARD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  JOBCARD-LINE PIC X(133).
        WORKING-STORAGE SECTION.
        01  FILLER-LINE PIC X(133) VALUE ALL '='.
+       01  WS-JOBCARD-STATUS PIC XX VALUE '00'.
+       01  WS-PAGE-NBR PIC 9(04) VALUE 1.
+       01  WS-RUN-DATE PIC 9(08) VALUE 0.
+       01  WS-RUN-DATE-EDIT PIC 9999/99/99.
+       01  JC-HEADER-LINE-1.
+           05  FILLER PIC X(01) VALUE '='.
+           05  FILLER PIC X(56) VALUE SPACES.
+           05  FILLER PIC X(20) VALUE 'MVS-SYSGEN DATA CTR.'.
+           05  FILLER PIC X(55) VALUE SPACES.
+           05  FILLER PIC X(01) VALUE '='.
+       01  JC-HEADER-LINE-2.
+           05  FILLER PIC X(01) VALUE '='.
+           05  FILLER PIC X(54) VALUE SPACES.
+           05  FILLER PIC X(24) VALUE 'JOB IDENTIFICATION CARD'.
+           05  FILLER PIC X(53) VALUE SPACES.
+           05  FILLER PIC X(01) VALUE '='.
+       01  JC-HEADER-LINE-3.
+           05  FILLER PIC X(01) VALUE '='.
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  FILLER PIC X(10) VALUE 'RUN DATE: '.
+           05  JC-RUN-DATE PIC 9999/99/99.
+           05  FILLER PIC X(110) VALUE SPACES.
+           05  FILLER PIC X(01) VALUE '='.
+       01  JC-LABEL-LINE.
+           05  FILLER PIC X(01) VALUE '='.
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  JC-LABEL PIC X(15) VALUE SPACES.
+           05  FILLER PIC X(01) VALUE ':'.
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  JC-VALUE PIC X(100) VALUE SPACES.
+           05  FILLER PIC X(13) VALUE SPACES.
+           05  FILLER PIC X(01) VALUE '='.
+       01  JC-FOOTER-LINE.
+           05  FILLER PIC X(01) VALUE '='.
+           05  FILLER PIC X(55) VALUE SPACES.
+           05  FILLER PIC X(06) VALUE 'PAGE '.
+           05  JC-PAGE-NBR PIC ZZZ9.
+           05  FILLER PIC X(66) VALUE SPACES.
+           05  FILLER PIC X(01) VALUE '='.
        LINKAGE SECTION.
        01   PARM-BUFFER.
             05 PARM-LENGTH   PIC S9(4) COMP.
             05 PARM-DATA.
                10 NUMB       PIC X(100).
-       03  WS-GETJOBI-PARM-REC.
-           05  WS-GETJOBI-JOB-NAME
-                                 PIC  X(08).
-           05  WS-GETJOBI-PROCSTEP-NAME
-                                 PIC  X(08).
-           05  WS-GETJOBI-STEP-NAME
-                                 PIC  X(08).
-           05  WS-GETJOBI-JOB-NBR
-                                 PIC  X(08).
-           05  WS-GETJOBI-WORKAREA
-                                 PIC  X(128).
+       COPY GETJOBIP.
        PROCEDURE DIVISION USING PARM-BUFFER.
        MAINLINE SECTION.
-           
+
            CALL 'GETJOBI' USING WS-GETJOBI-PARM-REC.
-           DISPLAY '<< JOB INFORMATION >>'.
-           DISPLAY 'JOB NUMBER     : ' WS-GETJOBI-JOB-NBR.
-           DISPLAY 'JOB NAME       : ' WS-GETJOBI-JOB-NAME.
-           DISPLAY 'JOB STEP NAME  : ' WS-GETJOBI-STEP-NAME.
-           DISPLAY 'PROC STEP NAME : ' WS-GETJOBI-PROCSTEP-NAME.
-           
-
-           IF PARM-LENGTH > 0 THEN 
-             DISPLAY 'PARAMETER LEN  : ' PARM-LENGTH
-             DISPLAY 'PARAMETER      : ' PARM-DATA.
-           
-           
-           DISPLAY '<< END INFORMATION >>'.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-EDIT.
+           MOVE WS-RUN-DATE-EDIT TO JC-RUN-DATE.
+
+           OPEN OUTPUT JOBCARD-FILE.
+           IF WS-JOBCARD-STATUS NOT = '00'
+               DISPLAY '*** JOBCARD FILE OPEN FAILED - STATUS '
+                   WS-JOBCARD-STATUS
+                   ' - JOB IDENTIFICATION CARD NOT PRODUCED ***'
+               GO TO MAINLINE-EXIT
+           END-IF.
+
+           MOVE FILLER-LINE TO JOBCARD-LINE.
+           WRITE JOBCARD-LINE.
+           MOVE JC-HEADER-LINE-1 TO JOBCARD-LINE.
+           WRITE JOBCARD-LINE.
+           MOVE JC-HEADER-LINE-2 TO JOBCARD-LINE.
+           WRITE JOBCARD-LINE.
+           MOVE JC-HEADER-LINE-3 TO JOBCARD-LINE.
+           WRITE JOBCARD-LINE.
+           MOVE FILLER-LINE TO JOBCARD-LINE.
+           WRITE JOBCARD-LINE.
+
+           MOVE 'JOB NUMBER' TO JC-LABEL.
+           MOVE WS-GETJOBI-JOB-NBR TO JC-VALUE.
+           MOVE JC-LABEL-LINE TO JOBCARD-LINE.
+           WRITE JOBCARD-LINE.
+
+           MOVE 'JOB NAME' TO JC-LABEL.
+           MOVE WS-GETJOBI-JOB-NAME TO JC-VALUE.
+           MOVE JC-LABEL-LINE TO JOBCARD-LINE.
+           WRITE JOBCARD-LINE.
+
+           MOVE 'JOB STEP NAME' TO JC-LABEL.
+           MOVE WS-GETJOBI-STEP-NAME TO JC-VALUE.
+           MOVE JC-LABEL-LINE TO JOBCARD-LINE.
+           WRITE JOBCARD-LINE.
+
+           MOVE 'PROC STEP NAME' TO JC-LABEL.
+           MOVE WS-GETJOBI-PROCSTEP-NAME TO JC-VALUE.
+           MOVE JC-LABEL-LINE TO JOBCARD-LINE.
+           WRITE JOBCARD-LINE.
+
+           IF PARM-LENGTH > 0
+               MOVE 'PARAMETER' TO JC-LABEL
+               MOVE PARM-DATA TO JC-VALUE
+               MOVE JC-LABEL-LINE TO JOBCARD-LINE
+               WRITE JOBCARD-LINE
+           END-IF.
+
+           MOVE FILLER-LINE TO JOBCARD-LINE.
+           WRITE JOBCARD-LINE.
+           MOVE WS-PAGE-NBR TO JC-PAGE-NBR.
+           MOVE JC-FOOTER-LINE TO JOBCARD-LINE.
+           WRITE JOBCARD-LINE.
+           MOVE FILLER-LINE TO JOBCARD-LINE.
+           WRITE JOBCARD-LINE.
+
+           CLOSE JOBCARD-FILE.
 
        MAINLINE-EXIT.
                 GOBACK.
