@@ -2,60 +2,281 @@
       *
       * This program requires GETJOBI to run
       * When run it will return a seperate line showing the current
-      * STEP and name (if applicable) the PROC STEP name
+      * STEP and name (if applicable) the PROC STEP name.
+      *
+      * The seperator line also carries the prior step's condition
+      * code, pulled out of GETJOBI's WORKAREA, so a failing step
+      * jumps out of the banner instead of requiring a separate scan
+      * for the COND CODE lines.
+      *
+      * Every call also drops a record on the shop step audit trail
+      * (job name, job number, step name, procstep name, timestamp)
+      * so the step-boundary history survives after SYSOUT is purged.
+      *
+      * If GETJOBI ever fails or comes back empty, a loud failure
+      * banner is substituted for the usual seperator line so a
+      * service outage doesn't just look like a formatting bug.
+      *
+      * If PARM text is supplied it is rendered as a centered title
+      * card boxed in FILLER-LINE, the same way the STEP NAME/PROC
+      * STEP columns are boxed, instead of a bare DISPLAY line.
+      *
+      * On the first call in a job, a start time is stamped into
+      * GETJOBI's WORKAREA; every later call in the same job converts
+      * that stamp and the current time-of-day (both HHMMSSTT) to
+      * total hundredths of a second since midnight before subtracting,
+      * so the elapsed wall-clock time of whichever step ran between
+      * the two boundary calls comes out right even when the step
+      * crossed a minute, hour, or midnight boundary; that elapsed time
+      * rides along on the audit record for the Job Step Timeline
+      * report to pick up.
+      *
+      * The invoking step name GETJOBI reports (WS-GETJOBI-STEP-NAME,
+      * constant for every internal step of one PROC invocation) is
+      * latched into the WORKAREA as the outer PROC name the first
+      * time a step runs under any PROC, and the latch is cleared the
+      * next time a step runs outside of a PROC entirely - so two
+      * independent, non-nested EXEC PROC= steps in the same job never
+      * get mistaken for one PROC nested inside the other. The latch is
+      * deliberately keyed off the invoking step name rather than the
+      * PROCSTEP name GETJOBI reports, since PROCSTEP changes on every
+      * internal step of an ordinary multi-step PROC and would false-
+      * tag every one of them as nested. While the latch holds, a later
+      * step whose invoking step name differs from it is treated as
+      * running under a different outer PROC, and the separator line
+      * adds an IN= tag naming that outer PROC.
       *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PARM.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEPAUDT-FILE ASSIGN TO STEPAUDT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STEPAUDT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  STEPAUDT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY STEPAUDT.
        WORKING-STORAGE SECTION.
+       01  WS-CURRENT-DATE PIC 9(08) VALUE 0.
+       01  WS-CURRENT-TIME PIC 9(08) VALUE 0.
        01  FILLER-LINE PIC X(133) VALUE ALL '='.
        01  SEPERATOR-LINE.
            05  STEP-NAME PIC  X(08).
            05  SL-STEP-SPACE PIC XXX VALUE ' =='.
-           05  PROCSTEP-NAME PIC  X(08) VALUE ALL '='
+           05  PROCSTEP-NAME PIC  X(08) VALUE ALL '='.
            05  SL-PROC-SPACE PIC X VALUE '='.
-           05  FILLER PIC X(113) VALUE ALL '='.
-       01  COLUMNS.
+           05  SL-RC-TAG.
+               10  FILLER PIC X(01) VALUE SPACE.
+               10  SL-RC-LIT PIC X(03) VALUE SPACES.
+               10  SL-RC-VALUE PIC 9(04) VALUE ZEROS.
+               10  SL-RC-TRAIL PIC X(03) VALUE SPACES.
+           05  SL-OUTER-TAG.
+               10  FILLER PIC X(01) VALUE SPACE.
+               10  SL-OUTER-LIT PIC X(03) VALUE SPACES.
+               10  SL-OUTER-VALUE PIC X(08) VALUE SPACES.
+               10  FILLER PIC X(01) VALUE SPACE.
+           05  FILLER PIC X(89) VALUE ALL '='.
+       01  COLUMN-HEADINGS.
            05 FILLER PIC X(9) VALUE 'STEP NAME'.
            05 FILLER PIC XX VALUE '  '.
            05 PROCSTEP PIC X(9) VALUE SPACES.
+       01  FAILURE-BANNER.
+           05  FILLER PIC X(01) VALUE '*'.
+           05  FILLER PIC X(32) VALUE
+                   ' *** GETJOBI SERVICE FAILED ***'.
+           05  FILLER PIC X(100) VALUE ALL '*'.
+       01  TITLE-BOX-LINE.
+           05  TB-LEFT PIC X(01) VALUE '='.
+           05  TB-TITLE PIC X(131) VALUE SPACES.
+           05  TB-RIGHT PIC X(01) VALUE '='.
+       01  WS-TITLE-LEN PIC 9(04) VALUE 0.
+       01  WS-PAD-LEN PIC 9(04) VALUE 0.
+       01  WS-ELAPSED PIC 9(08) VALUE 0.
+       01  WS-STEPAUDT-STATUS PIC XX VALUE '00'.
+       01  WS-TIME-WORK.
+           05  WS-TW-HH PIC 9(02).
+           05  WS-TW-MM PIC 9(02).
+           05  WS-TW-SS PIC 9(02).
+           05  WS-TW-TT PIC 9(02).
+       01  WS-TIME-IN PIC 9(08) VALUE 0.
+       01  WS-HUNDREDTHS-OUT PIC 9(09) VALUE 0.
+       01  WS-START-HUNDREDTHS PIC 9(09) VALUE 0.
+       01  WS-CURRENT-HUNDREDTHS PIC 9(09) VALUE 0.
+       01  WS-HUNDREDTHS-PER-DAY PIC 9(09) VALUE 8640000.
+       01  WS-ELAPSED-HUNDREDTHS PIC 9(09) VALUE 0.
+       01  WS-ET-TOTAL-SECONDS PIC 9(07) VALUE 0.
+       01  WS-ET-REM-SECONDS PIC 9(05) VALUE 0.
        LINKAGE SECTION.
        01   PARM-BUFFER.
             05 PARM-LENGTH   PIC S9(4) COMP.
             05 PARM-DATA.
                10 NUMB       PIC X(100).
-       03  WS-GETJOBI-PARM-REC.
-           05  WS-GETJOBI-JOB-NAME
-                                 PIC  X(08).
-           05  WS-GETJOBI-PROCSTEP-NAME
-                                 PIC  X(08).
-           05  WS-GETJOBI-STEP-NAME
-                                 PIC  X(08).
-           05  WS-GETJOBI-JOB-NBR
-                                 PIC  X(08).
-           05  WS-GETJOBI-WORKAREA
-                                 PIC  X(128).
+       COPY GETJOBIP.
        PROCEDURE DIVISION USING PARM-BUFFER.
        MAINLINE SECTION.
-           
+
            CALL 'GETJOBI' USING WS-GETJOBI-PARM-REC.
 
+           IF WS-GETJOBI-JOB-NAME = SPACES OR LOW-VALUES
+               DISPLAY FILLER-LINE
+               DISPLAY FAILURE-BANNER
+               DISPLAY FILLER-LINE
+               GO TO MAINLINE-EXIT.
+
            MOVE WS-GETJOBI-PROCSTEP-NAME TO STEP-NAME.
-           IF WS-GETJOBI-STEP-NAME NOT = SPACES 
+           IF WS-GETJOBI-STEP-NAME NOT = SPACES
                MOVE WS-GETJOBI-PROCSTEP-NAME TO PROCSTEP-NAME
                MOVE ' = ' TO SL-STEP-SPACE
                MOVE ' ' TO SL-PROC-SPACE
                MOVE WS-GETJOBI-STEP-NAME TO STEP-NAME
                MOVE 'PROC STEP' TO PROCSTEP.
 
+           MOVE 'RC=' TO SL-RC-LIT.
+           MOVE WS-GETJOBI-PRIOR-RC TO SL-RC-VALUE.
+           MOVE ' ==' TO SL-RC-TRAIL.
+
+           MOVE SPACES TO SL-OUTER-LIT.
+           MOVE SPACES TO SL-OUTER-VALUE.
+           IF WS-GETJOBI-STEP-NAME NOT = SPACES
+               IF NOT WS-GETJOBI-OUTER-PROC-SET
+                   MOVE WS-GETJOBI-STEP-NAME
+                       TO WS-GETJOBI-OUTER-PROC-NAME
+                   SET WS-GETJOBI-OUTER-PROC-SET TO TRUE
+               ELSE
+                   IF WS-GETJOBI-STEP-NAME
+                           NOT = WS-GETJOBI-OUTER-PROC-NAME
+                       MOVE 'IN=' TO SL-OUTER-LIT
+                       MOVE WS-GETJOBI-OUTER-PROC-NAME
+                           TO SL-OUTER-VALUE
+                   END-IF
+               END-IF
+           ELSE
+      *        THIS STEP RUNS OUTSIDE ANY PROC, SO THE PROC CHAIN
+      *        THAT WAS RUNNING (IF ANY) HAS ENDED - CLEAR THE LATCH
+      *        SO THE NEXT EXEC PROC= IS TREATED AS A NEW, INDEPENDENT
+      *        OUTER PROC RATHER THAN NESTED INSIDE THE OLD ONE.
+               SET WS-GETJOBI-OUTER-PROC-NOTSET TO TRUE
+           END-IF.
 
-           DISPLAY COLUMNS.
+           IF NOT WS-GETJOBI-TIMER-SET
+               ACCEPT WS-GETJOBI-JOB-START-TIME FROM TIME
+               MOVE WS-GETJOBI-JOB-START-TIME
+                   TO WS-GETJOBI-STEP-START-TIME
+               MOVE ZEROS TO WS-ELAPSED
+               SET WS-GETJOBI-TIMER-SET TO TRUE
+           ELSE
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE WS-GETJOBI-STEP-START-TIME TO WS-TIME-IN
+               PERFORM TIME-TO-HUNDREDTHS THRU TIME-TO-HUNDREDTHS-EXIT
+               MOVE WS-HUNDREDTHS-OUT TO WS-START-HUNDREDTHS
+               MOVE WS-CURRENT-TIME TO WS-TIME-IN
+               PERFORM TIME-TO-HUNDREDTHS THRU TIME-TO-HUNDREDTHS-EXIT
+               MOVE WS-HUNDREDTHS-OUT TO WS-CURRENT-HUNDREDTHS
+               IF WS-CURRENT-HUNDREDTHS < WS-START-HUNDREDTHS
+                   ADD WS-HUNDREDTHS-PER-DAY TO WS-CURRENT-HUNDREDTHS
+               END-IF
+               COMPUTE WS-ELAPSED-HUNDREDTHS =
+                   WS-CURRENT-HUNDREDTHS - WS-START-HUNDREDTHS
+               PERFORM HUNDREDTHS-TO-TIME THRU HUNDREDTHS-TO-TIME-EXIT
+               MOVE WS-CURRENT-TIME TO WS-GETJOBI-STEP-START-TIME
+           END-IF.
+
+           DISPLAY COLUMN-HEADINGS.
            DISPLAY SEPERATOR-LINE.
 
-           IF PARM-LENGTH > 0 THEN 
-             DISPLAY PARM-DATA.
+           IF PARM-LENGTH > 0
+               MOVE PARM-LENGTH TO WS-TITLE-LEN
+               IF WS-TITLE-LEN > 100
+                   MOVE 100 TO WS-TITLE-LEN
+               END-IF
+               COMPUTE WS-PAD-LEN = (131 - WS-TITLE-LEN) / 2
+               MOVE SPACES TO TB-TITLE
+               MOVE PARM-DATA(1:WS-TITLE-LEN)
+                   TO TB-TITLE(WS-PAD-LEN + 1:WS-TITLE-LEN)
+               DISPLAY FILLER-LINE
+               DISPLAY TITLE-BOX-LINE
+               DISPLAY FILLER-LINE
+           END-IF.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-GETJOBI-JOB-NAME TO SA-JOB-NAME.
+           MOVE WS-GETJOBI-JOB-NBR TO SA-JOB-NBR.
+           MOVE STEP-NAME TO SA-STEP-NAME.
+           IF WS-GETJOBI-STEP-NAME NOT = SPACES
+               MOVE PROCSTEP-NAME TO SA-PROCSTEP-NAME
+           ELSE
+               MOVE SPACES TO SA-PROCSTEP-NAME
+           END-IF.
+           IF SL-OUTER-LIT = 'IN='
+               MOVE WS-GETJOBI-OUTER-PROC-NAME TO SA-OUTER-PROC-NAME
+           ELSE
+               MOVE SPACES TO SA-OUTER-PROC-NAME
+           END-IF.
+           MOVE WS-CURRENT-DATE TO SA-RUN-DATE.
+           MOVE WS-CURRENT-TIME TO SA-RUN-TIME.
+           MOVE WS-ELAPSED TO SA-ELAPSED-TIME.
+           MOVE WS-GETJOBI-PRIOR-RC TO SA-PRIOR-RC.
+
+           OPEN EXTEND STEPAUDT-FILE.
+           IF WS-STEPAUDT-STATUS NOT = '00'
+               DISPLAY FILLER-LINE
+               DISPLAY '*** STEPAUDT AUDIT TRAIL OPEN FAILED - '
+                   'STATUS ' WS-STEPAUDT-STATUS
+                   ' - AUDIT RECORD NOT WRITTEN ***'
+               DISPLAY FILLER-LINE
+           ELSE
+               WRITE STEPAUDT-RECORD
+               CLOSE STEPAUDT-FILE
+           END-IF.
 
        MAINLINE-EXIT.
                 GOBACK.
+
+      ***************************************************************
+      * BREAK A TIME-OF-DAY VALUE IN HHMMSSTT FORMAT (AS RETURNED BY *
+      * ACCEPT ... FROM TIME) INTO ITS TOTAL HUNDREDTHS OF A SECOND  *
+      * SINCE MIDNIGHT, SO TWO TIME-OF-DAY VALUES CAN BE SUBTRACTED  *
+      * CORRECTLY EVEN WHEN THE STEP CROSSED A MINUTE, HOUR, OR      *
+      * MIDNIGHT BOUNDARY.  CALLED WITH THE TIME VALUE IN WS-TIME-IN *
+      * AND RETURNS THE RESULT IN WS-HUNDREDTHS-OUT.                 *
+      ***************************************************************
+       TIME-TO-HUNDREDTHS.
+           MOVE WS-TIME-IN(1:2) TO WS-TW-HH.
+           MOVE WS-TIME-IN(3:2) TO WS-TW-MM.
+           MOVE WS-TIME-IN(5:2) TO WS-TW-SS.
+           MOVE WS-TIME-IN(7:2) TO WS-TW-TT.
+           COMPUTE WS-HUNDREDTHS-OUT =
+               ((WS-TW-HH * 3600) + (WS-TW-MM * 60) + WS-TW-SS) * 100
+                   + WS-TW-TT.
+       TIME-TO-HUNDREDTHS-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * CONVERT A LINEAR COUNT OF HUNDREDTHS OF A SECOND (AS          *
+      * PRODUCED BY SUBTRACTING TWO TIME-TO-HUNDREDTHS RESULTS) BACK  *
+      * INTO A GENUINE HHMMSSTT CLOCK VALUE, SO THE ELAPSED TIME      *
+      * STORED ON THE AUDIT TRAIL CARRIES THE SAME HH/MM/SS/TT DIGIT  *
+      * GROUPING AS EVERY OTHER TIME-OF-DAY FIELD ON THE RECORD,      *
+      * WHICH IS WHAT STEPAUDT.CPY DOCUMENTS AND WHAT THE TIMELINE    *
+      * AND STEPINQ REPORTS ASSUME WHEN THEY DISPLAY IT.  CALLED WITH *
+      * THE COUNT IN WS-ELAPSED-HUNDREDTHS AND RETURNS THE RESULT IN  *
+      * WS-ELAPSED.                                                   *
+      ***************************************************************
+       HUNDREDTHS-TO-TIME.
+           DIVIDE WS-ELAPSED-HUNDREDTHS BY 100
+               GIVING WS-ET-TOTAL-SECONDS REMAINDER WS-TW-TT.
+           DIVIDE WS-ET-TOTAL-SECONDS BY 3600
+               GIVING WS-TW-HH REMAINDER WS-ET-REM-SECONDS.
+           DIVIDE WS-ET-REM-SECONDS BY 60
+               GIVING WS-TW-MM REMAINDER WS-TW-SS.
+           COMPUTE WS-ELAPSED =
+               (WS-TW-HH * 1000000) + (WS-TW-MM * 10000)
+                   + (WS-TW-SS * 100) + WS-TW-TT.
+       HUNDREDTHS-TO-TIME-EXIT.
+           EXIT.
