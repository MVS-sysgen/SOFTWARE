@@ -0,0 +1,197 @@
+000010***************************************************************
+000020*                                                              *
+000030*    PROGRAM:    TIMELINE                                     *
+000040*    AUTHOR:     D SIKORA - BATCH SUPPORT                     *
+000050*    INSTALLATION: MVS-SYSGEN DATA CENTER                     *
+000060*    DATE-WRITTEN: 08/09/2026                                 *
+000070*                                                              *
+000080*    REMARKS:    READS THE STEPAUDT AUDIT TRAIL FOR THE       *
+000090*                CURRENT JOB (AS IDENTIFIED BY GETJOBI) AND    *
+000100*                PRINTS A JOB STEP TIMELINE REPORT - STEP      *
+000110*                NAME, PROCSTEP, START TIME AND ELAPSED TIME   *
+000120*                FOR EACH STEP THAT RAN, IN EXECUTION ORDER.   *
+000130*                RUN AS THE LAST STEP OF A JOB SO ALL OF THAT  *
+000140*                JOB'S STEPS HAVE ALREADY BEEN AUDITED.        *
+000150*                                                              *
+000160*    MODIFICATION HISTORY                                     *
+000170*    DATE       INIT  DESCRIPTION                              *
+000180*    08/09/2026 DS    ORIGINAL PROGRAM                         *
+000190*                                                              *
+000200***************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID.    TIMELINE.
+000230 AUTHOR.        D SIKORA - BATCH SUPPORT.
+000240 INSTALLATION.  MVS-SYSGEN DATA CENTER.
+000250 DATE-WRITTEN.  08/09/2026.
+000260 DATE-COMPILED.
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER.   IBM-370.
+000300 OBJECT-COMPUTER.   IBM-370.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT STEPAUDT-FILE ASSIGN TO STEPAUDT
+000340         ORGANIZATION IS SEQUENTIAL.
+000350     SELECT TIMELINE-FILE ASSIGN TO TIMELINE
+000360         ORGANIZATION IS SEQUENTIAL
+000365         FILE STATUS IS WS-TIMELINE-STATUS.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  STEPAUDT-FILE
+000400     RECORDING MODE IS F
+000410     LABEL RECORDS ARE STANDARD.
+000420 COPY STEPAUDT.
+000430 FD  TIMELINE-FILE
+000440     RECORDING MODE IS F
+000450     LABEL RECORDS ARE STANDARD.
+000460 01  TIMELINE-LINE               PIC X(133).
+000470 WORKING-STORAGE SECTION.
+000480*---------------------------------------------------------------
+000490*    SWITCHES
+000500*---------------------------------------------------------------
+000510 01  WS-SWITCHES.
+000520     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000530         88  WS-EOF                        VALUE 'Y'.
+000540         88  WS-NOT-EOF                    VALUE 'N'.
+000545 01  WS-TIMELINE-STATUS          PIC XX VALUE '00'.
+000550*---------------------------------------------------------------
+000560*    COUNTERS
+000570*---------------------------------------------------------------
+000580 01  WS-LINE-NBR                 PIC 9(04) COMP VALUE 0.
+000590 01  WS-STEP-COUNT               PIC 9(04) COMP VALUE 0.
+000600*---------------------------------------------------------------
+000610*    REPORT LINES
+000620*---------------------------------------------------------------
+000630 01  FILLER-LINE                 PIC X(133) VALUE ALL '='.
+000640 01  RPT-TITLE-LINE.
+000650     05  FILLER                  PIC X(01) VALUE '='.
+000660     05  FILLER                  PIC X(46) VALUE SPACES.
+000670     05  FILLER                  PIC X(38) VALUE
+000680             'JOB STEP TIMELINE REPORT'.
+000690     05  FILLER                  PIC X(47) VALUE SPACES.
+000700     05  FILLER                  PIC X(01) VALUE '='.
+000710 01  RPT-JOB-LINE.
+000720     05  FILLER                  PIC X(01) VALUE '='.
+000730     05  FILLER                  PIC X(01) VALUE SPACE.
+000740     05  FILLER                  PIC X(10) VALUE 'JOB NAME: '.
+000750     05  RJ-JOB-NAME             PIC X(08) VALUE SPACES.
+000760     05  FILLER                  PIC X(05) VALUE SPACES.
+000770     05  FILLER                  PIC X(10) VALUE 'JOB NBR:  '.
+000780     05  RJ-JOB-NBR              PIC X(08) VALUE SPACES.
+000790     05  FILLER                  PIC X(89) VALUE SPACES.
+000800     05  FILLER                  PIC X(01) VALUE '='.
+000810 01  RPT-HEADING-LINE.
+000820     05  FILLER                  PIC X(01) VALUE '='.
+000830     05  FILLER                  PIC X(01) VALUE SPACE.
+000840     05  FILLER                  PIC X(09) VALUE 'STEP NAME'.
+000850     05  FILLER                  PIC X(03) VALUE SPACES.
+000860     05  FILLER                  PIC X(09) VALUE 'PROC STEP'.
+000870     05  FILLER                  PIC X(03) VALUE SPACES.
+000880     05  FILLER                  PIC X(10) VALUE 'START TIME'.
+000890     05  FILLER                  PIC X(03) VALUE SPACES.
+000900     05  FILLER                  PIC X(07) VALUE 'ELAPSED'.
+000910     05  FILLER                  PIC X(86) VALUE SPACES.
+000920     05  FILLER                  PIC X(01) VALUE '='.
+000930 01  RPT-DETAIL-LINE.
+000940     05  FILLER                  PIC X(01) VALUE '='.
+000950     05  FILLER                  PIC X(01) VALUE SPACE.
+000960     05  RD-STEP-NAME            PIC X(09) VALUE SPACES.
+000970     05  FILLER                  PIC X(03) VALUE SPACES.
+000980     05  RD-PROCSTEP-NAME        PIC X(09) VALUE SPACES.
+000990     05  FILLER                  PIC X(03) VALUE SPACES.
+001000     05  RD-START-TIME           PIC 99B99B99B99.
+001010     05  FILLER                  PIC X(02) VALUE SPACES.
+001020     05  RD-ELAPSED              PIC 99B99B99B99.
+001030     05  FILLER                  PIC X(82) VALUE SPACES.
+001040     05  FILLER                  PIC X(01) VALUE '='.
+001050 01  RPT-FOOTER-LINE.
+001060     05  FILLER                  PIC X(01) VALUE '='.
+001070     05  FILLER                  PIC X(01) VALUE SPACE.
+001080     05  FILLER                  PIC X(12) VALUE 'STEPS SHOWN:'.
+001090     05  RF-STEP-COUNT           PIC ZZZ9.
+001100     05  FILLER                  PIC X(114) VALUE SPACES.
+001110     05  FILLER                  PIC X(01) VALUE '='.
+001120 LINKAGE SECTION.
+001130 01   PARM-BUFFER.
+001140      05 PARM-LENGTH             PIC S9(4) COMP.
+001150      05 PARM-DATA.
+001160         10 NUMB                 PIC X(100).
+001170 COPY GETJOBIP.
+001180 PROCEDURE DIVISION USING PARM-BUFFER.
+001190 0000-MAINLINE SECTION.
+001200***************************************************************
+001210*    MAINLINE - IDENTIFY THE CURRENT JOB, THEN DRIVE THE       *
+001220*    STEPAUDT FILE ONCE PRINTING EVERY RECORD FOR THAT JOB.    *
+001230***************************************************************
+001240     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001250     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+001260         UNTIL WS-EOF.
+001270     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+001280     GO TO 9999-EXIT.
+001290 0000-EXIT.
+001300     EXIT.
+001310*---------------------------------------------------------------
+001320 1000-INITIALIZE SECTION.
+001330***************************************************************
+001340*    CALL GETJOBI TO FIND OUR OWN JOB NUMBER, OPEN THE FILES,  *
+001350*    AND PRINT THE REPORT HEADER.                              *
+001360***************************************************************
+001370     CALL 'GETJOBI' USING WS-GETJOBI-PARM-REC.
+001380     OPEN INPUT STEPAUDT-FILE.
+001390     OPEN OUTPUT TIMELINE-FILE.
+001392     IF WS-TIMELINE-STATUS NOT = '00'
+001394         DISPLAY '*** TIMELINE REPORT FILE OPEN FAILED - '
+001396             'STATUS ' WS-TIMELINE-STATUS
+001398             ' - REPORT NOT PRODUCED ***'
+001399         GO TO 9999-EXIT
+001400     END-IF.
+001402     MOVE FILLER-LINE TO TIMELINE-LINE.
+001410     WRITE TIMELINE-LINE.
+001420     MOVE RPT-TITLE-LINE TO TIMELINE-LINE.
+001430     WRITE TIMELINE-LINE.
+001440     MOVE WS-GETJOBI-JOB-NAME TO RJ-JOB-NAME.
+001450     MOVE WS-GETJOBI-JOB-NBR TO RJ-JOB-NBR.
+001460     MOVE RPT-JOB-LINE TO TIMELINE-LINE.
+001470     WRITE TIMELINE-LINE.
+001480     MOVE RPT-HEADING-LINE TO TIMELINE-LINE.
+001490     WRITE TIMELINE-LINE.
+001500     READ STEPAUDT-FILE
+001510         AT END SET WS-EOF TO TRUE.
+001520 1000-EXIT.
+001530     EXIT.
+001540*---------------------------------------------------------------
+001550 2000-PROCESS-RECORDS SECTION.
+001560***************************************************************
+001570*    PRINT ONE DETAIL LINE FOR EACH AUDIT RECORD THAT MATCHES  *
+001580*    THIS JOB'S JOB NUMBER, THEN READ THE NEXT RECORD.         *
+001590***************************************************************
+001600     IF SA-JOB-NBR = WS-GETJOBI-JOB-NBR
+001610         MOVE SA-STEP-NAME TO RD-STEP-NAME
+001620         MOVE SA-PROCSTEP-NAME TO RD-PROCSTEP-NAME
+001630         MOVE SA-RUN-TIME TO RD-START-TIME
+001640         MOVE SA-ELAPSED-TIME TO RD-ELAPSED
+001650         MOVE RPT-DETAIL-LINE TO TIMELINE-LINE
+001660         WRITE TIMELINE-LINE
+001670         ADD 1 TO WS-STEP-COUNT
+001680     END-IF.
+001690     READ STEPAUDT-FILE
+001700         AT END SET WS-EOF TO TRUE.
+001710 2000-EXIT.
+001720     EXIT.
+001730*---------------------------------------------------------------
+001740 3000-TERMINATE SECTION.
+001750***************************************************************
+001760*    PRINT THE FOOTER AND CLOSE UP.                            *
+001770***************************************************************
+001780     MOVE WS-STEP-COUNT TO RF-STEP-COUNT.
+001790     MOVE RPT-FOOTER-LINE TO TIMELINE-LINE.
+001800     WRITE TIMELINE-LINE.
+001810     MOVE FILLER-LINE TO TIMELINE-LINE.
+001820     WRITE TIMELINE-LINE.
+001830     CLOSE STEPAUDT-FILE.
+001840     CLOSE TIMELINE-FILE.
+001850 3000-EXIT.
+001860     EXIT.
+001870*---------------------------------------------------------------
+001880 9999-EXIT.
+001890     GOBACK.
