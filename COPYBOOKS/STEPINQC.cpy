@@ -0,0 +1,21 @@
+      *STEPINQC
+      *
+      * COMMAREA carried across pseudo-conversational sends for the
+      * STEPINQ transaction - the search criteria the operator keyed,
+      * plus the STEPAUDT browse position so a PF8 page-forward
+      * re-enters STARTBR right after the last record shown.
+      *
+      * STEPAUDT is a VSAM ESDS, so a record's only stable positioning
+      * token is its relative byte address (RBA), not its content -
+      * SI-LAST-RBA is the RBA CICS filled into RIDFLD on the READNEXT
+      * that produced the last record shown, and it stays unique even
+      * across duplicate job/step names.
+      *
+       01  STEPINQ-COMMAREA.
+           05  SI-JOB-NBR-KEY        PIC  X(08).
+           05  SI-FROM-DATE-KEY      PIC  9(08).
+           05  SI-TO-DATE-KEY        PIC  9(08).
+           05  SI-LAST-RBA           PIC  S9(08) COMP VALUE 0.
+           05  SI-MORE-RECORDS-SW    PIC  X(01).
+               88  SI-MORE-RECORDS          VALUE 'Y'.
+               88  SI-NO-MORE-RECORDS       VALUE 'N'.
