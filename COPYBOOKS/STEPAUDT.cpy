@@ -0,0 +1,23 @@
+      *STEPAUDT
+      *
+      * Step audit trail record - one row is written every time
+      * THISSTEP runs.  Shared by THISSTEP (writer), the Job Step
+      * Timeline report, the end-of-job flow diagram, and the step
+      * audit inquiry screen (all readers).
+      *
+      * SA-ELAPSED-TIME is the wall-clock time (HHMMSSTH) between this
+      * call and the previous THISSTEP call in the same job - i.e. the
+      * running time of whichever step executed between the two
+      * boundary calls.  It is zero on the first record for a job.
+      *
+       01  STEPAUDT-RECORD.
+           05  SA-JOB-NAME           PIC  X(08).
+           05  SA-JOB-NBR            PIC  X(08).
+           05  SA-STEP-NAME          PIC  X(08).
+           05  SA-PROCSTEP-NAME      PIC  X(08).
+           05  SA-OUTER-PROC-NAME    PIC  X(08).
+           05  SA-RUN-DATE           PIC  9(08).
+           05  SA-RUN-TIME           PIC  9(08).
+           05  SA-ELAPSED-TIME       PIC  9(08).
+           05  SA-PRIOR-RC           PIC  9(04).
+           05  FILLER                PIC  X(20).
