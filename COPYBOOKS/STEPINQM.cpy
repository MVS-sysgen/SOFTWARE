@@ -0,0 +1,165 @@
+      *STEPINQM
+      *
+      * Symbolic map for the STEPINQ mapset, as produced by the BMS
+      * assembly of STEPINQM.bms.  One -I (input) and one -O (output)
+      * redefinition of the same TIOA per the standard DFHMDI layout.
+      * Field order and lengths match STEPINQM.bms field-for-field.
+      *
+       01  STEPINQI.
+           05  FILLER                PIC  X(12).
+           05  TITLE1L               PIC  S9(4) COMP.
+           05  TITLE1F               PIC  X(01).
+           05  FILLER REDEFINES TITLE1F.
+               10  TITLE1A           PIC  X(01).
+           05  TITLE1I               PIC  X(40).
+           05  DATEOUTL              PIC  S9(4) COMP.
+           05  DATEOUTF              PIC  X(01).
+           05  FILLER REDEFINES DATEOUTF.
+               10  DATEOUTA          PIC  X(01).
+           05  DATEOUTI              PIC  X(08).
+           05  TIMEOUTL              PIC  S9(4) COMP.
+           05  TIMEOUTF              PIC  X(01).
+           05  FILLER REDEFINES TIMEOUTF.
+               10  TIMEOUTA          PIC  X(01).
+           05  TIMEOUTI              PIC  X(08).
+           05  JOBLBLL               PIC  S9(4) COMP.
+           05  JOBLBLF               PIC  X(01).
+           05  FILLER REDEFINES JOBLBLF.
+               10  JOBLBLA           PIC  X(01).
+           05  JOBLBLI               PIC  X(14).
+           05  JOBNBRL               PIC  S9(4) COMP.
+           05  JOBNBRF               PIC  X(01).
+           05  FILLER REDEFINES JOBNBRF.
+               10  JOBNBRA           PIC  X(01).
+           05  JOBNBRI               PIC  X(08).
+           05  FDTLBLL               PIC  S9(4) COMP.
+           05  FDTLBLF               PIC  X(01).
+           05  FILLER REDEFINES FDTLBLF.
+               10  FDTLBLA           PIC  X(01).
+           05  FDTLBLI               PIC  X(14).
+           05  FRDATEL               PIC  S9(4) COMP.
+           05  FRDATEF               PIC  X(01).
+           05  FILLER REDEFINES FRDATEF.
+               10  FRDATEA           PIC  X(01).
+           05  FRDATEI               PIC  9(08).
+           05  TDTLBLL               PIC  S9(4) COMP.
+           05  TDTLBLF               PIC  X(01).
+           05  FILLER REDEFINES TDTLBLF.
+               10  TDTLBLA           PIC  X(01).
+           05  TDTLBLI               PIC  X(12).
+           05  TODATEL               PIC  S9(4) COMP.
+           05  TODATEF               PIC  X(01).
+           05  FILLER REDEFINES TODATEF.
+               10  TODATEA           PIC  X(01).
+           05  TODATEI               PIC  9(08).
+           05  MSGLINEL              PIC  S9(4) COMP.
+           05  MSGLINEF              PIC  X(01).
+           05  FILLER REDEFINES MSGLINEF.
+               10  MSGLINEA          PIC  X(01).
+           05  MSGLINEI              PIC  X(79).
+           05  HDG1L                 PIC  S9(4) COMP.
+           05  HDG1F                 PIC  X(01).
+           05  FILLER REDEFINES HDG1F.
+               10  HDG1A             PIC  X(01).
+           05  HDG1I                 PIC  X(79).
+           05  L01L                  PIC  S9(4) COMP.
+           05  L01F                  PIC  X(01).
+           05  FILLER REDEFINES L01F.
+               10  L01A              PIC  X(01).
+           05  L01I                  PIC  X(79).
+           05  L02L                  PIC  S9(4) COMP.
+           05  L02F                  PIC  X(01).
+           05  FILLER REDEFINES L02F.
+               10  L02A              PIC  X(01).
+           05  L02I                  PIC  X(79).
+           05  L03L                  PIC  S9(4) COMP.
+           05  L03F                  PIC  X(01).
+           05  FILLER REDEFINES L03F.
+               10  L03A              PIC  X(01).
+           05  L03I                  PIC  X(79).
+           05  L04L                  PIC  S9(4) COMP.
+           05  L04F                  PIC  X(01).
+           05  FILLER REDEFINES L04F.
+               10  L04A              PIC  X(01).
+           05  L04I                  PIC  X(79).
+           05  L05L                  PIC  S9(4) COMP.
+           05  L05F                  PIC  X(01).
+           05  FILLER REDEFINES L05F.
+               10  L05A              PIC  X(01).
+           05  L05I                  PIC  X(79).
+           05  L06L                  PIC  S9(4) COMP.
+           05  L06F                  PIC  X(01).
+           05  FILLER REDEFINES L06F.
+               10  L06A              PIC  X(01).
+           05  L06I                  PIC  X(79).
+           05  L07L                  PIC  S9(4) COMP.
+           05  L07F                  PIC  X(01).
+           05  FILLER REDEFINES L07F.
+               10  L07A              PIC  X(01).
+           05  L07I                  PIC  X(79).
+           05  L08L                  PIC  S9(4) COMP.
+           05  L08F                  PIC  X(01).
+           05  FILLER REDEFINES L08F.
+               10  L08A              PIC  X(01).
+           05  L08I                  PIC  X(79).
+           05  L09L                  PIC  S9(4) COMP.
+           05  L09F                  PIC  X(01).
+           05  FILLER REDEFINES L09F.
+               10  L09A              PIC  X(01).
+           05  L09I                  PIC  X(79).
+           05  L10L                  PIC  S9(4) COMP.
+           05  L10F                  PIC  X(01).
+           05  FILLER REDEFINES L10F.
+               10  L10A              PIC  X(01).
+           05  L10I                  PIC  X(79).
+           05  PFLINEL               PIC  S9(4) COMP.
+           05  PFLINEF               PIC  X(01).
+           05  FILLER REDEFINES PFLINEF.
+               10  PFLINEA           PIC  X(01).
+           05  PFLINEI               PIC  X(79).
+       01  STEPINQO REDEFINES STEPINQI.
+           05  FILLER                PIC  X(12).
+           05  FILLER                PIC  X(03).
+           05  TITLE1O               PIC  X(40).
+           05  FILLER                PIC  X(03).
+           05  DATEOUTO              PIC  X(08).
+           05  FILLER                PIC  X(03).
+           05  TIMEOUTO              PIC  X(08).
+           05  FILLER                PIC  X(03).
+           05  JOBLBLO               PIC  X(14).
+           05  FILLER                PIC  X(03).
+           05  JOBNBRO               PIC  X(08).
+           05  FILLER                PIC  X(03).
+           05  FDTLBLO               PIC  X(14).
+           05  FILLER                PIC  X(03).
+           05  FRDATEO               PIC  9(08).
+           05  FILLER                PIC  X(03).
+           05  TDTLBLO               PIC  X(12).
+           05  FILLER                PIC  X(03).
+           05  TODATEO               PIC  9(08).
+           05  FILLER                PIC  X(03).
+           05  MSGLINEO              PIC  X(79).
+           05  FILLER                PIC  X(03).
+           05  HDG1O                 PIC  X(79).
+           05  FILLER                PIC  X(03).
+           05  L01O                  PIC  X(79).
+           05  FILLER                PIC  X(03).
+           05  L02O                  PIC  X(79).
+           05  FILLER                PIC  X(03).
+           05  L03O                  PIC  X(79).
+           05  FILLER                PIC  X(03).
+           05  L04O                  PIC  X(79).
+           05  FILLER                PIC  X(03).
+           05  L05O                  PIC  X(79).
+           05  FILLER                PIC  X(03).
+           05  L06O                  PIC  X(79).
+           05  FILLER                PIC  X(03).
+           05  L07O                  PIC  X(79).
+           05  FILLER                PIC  X(03).
+           05  L08O                  PIC  X(79).
+           05  FILLER                PIC  X(03).
+           05  L09O                  PIC  X(79).
+           05  FILLER                PIC  X(03).
+           05  L10O                  PIC  X(79).
+           05  FILLER                PIC  X(03).
+           05  PFLINEO               PIC  X(79).
