@@ -0,0 +1,18 @@
+      *ACCTREC
+      *
+      * Job accounting extract record.  One row is written by JOBACCT
+      * for every step it brackets - job name, job number, step name,
+      * procstep name, and the start/stop timestamps GETJOBI reported
+      * at each end.  Read by the monthly rollup report (ACCTRPT).
+      *
+       01  ACCTREC-RECORD.
+           05  AC-JOB-NAME           PIC  X(08).
+           05  AC-JOB-NBR            PIC  X(08).
+           05  AC-STEP-NAME          PIC  X(08).
+           05  AC-PROCSTEP-NAME      PIC  X(08).
+           05  AC-START-DATE         PIC  9(08).
+           05  AC-START-TIME         PIC  9(08).
+           05  AC-STOP-DATE          PIC  9(08).
+           05  AC-STOP-TIME          PIC  9(08).
+           05  AC-ELAPSED-TIME       PIC  9(08).
+           05  FILLER                PIC  X(20).
