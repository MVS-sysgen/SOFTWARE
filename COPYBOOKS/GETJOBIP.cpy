@@ -0,0 +1,53 @@
+      *GETJOBIP
+      *
+      * Common GETJOBI parameter record.  Shared LINKAGE layout for
+      * every program that CALLs GETJOBI (THISSTEP, GETJOBI/TEST, the
+      * step audit writer and the accounting extract) so the field
+      * layout only has to change in one place.
+      *
+      * WS-GETJOBI-WORKAREA is the 128-byte scratch area GETJOBI
+      * carries forward from call to call within the same job.  Bytes
+      * 1-4 are filled in by GETJOBI itself with the prior step's
+      * condition code; the remainder is scratch space the calling
+      * programs use to keep their own state (start times, first
+      * PROCSTEP seen) alive across step boundaries.
+      *
+      * The WORKAREA arrives uninitialized on a job's first call - it
+      * is not guaranteed to come up as spaces, low-values, or any
+      * other particular fill.  Every switch byte in it must therefore
+      * be tested for its one defined "set" value (88 ...-SET) and
+      * treated as "not set" on ANYTHING else, never tested against an
+      * exact "not set" literal such as 'N'.
+      *
+       03  WS-GETJOBI-PARM-REC.
+           05  WS-GETJOBI-JOB-NAME
+                                 PIC  X(08).
+           05  WS-GETJOBI-PROCSTEP-NAME
+                                 PIC  X(08).
+           05  WS-GETJOBI-STEP-NAME
+                                 PIC  X(08).
+           05  WS-GETJOBI-JOB-NBR
+                                 PIC  X(08).
+           05  WS-GETJOBI-WORKAREA.
+               10  WS-GETJOBI-PRIOR-RC
+                                 PIC  9(04).
+               10  WS-GETJOBI-JOB-START-TIME
+                                 PIC  9(08).
+               10  WS-GETJOBI-STEP-START-TIME
+                                 PIC  9(08).
+               10  WS-GETJOBI-TIMER-SET-SW
+                                 PIC  X(01).
+                   88  WS-GETJOBI-TIMER-SET       VALUE 'Y'.
+                   88  WS-GETJOBI-TIMER-NOT-SET   VALUE 'N'.
+               10  WS-GETJOBI-OUTER-PROC-NAME
+                                 PIC  X(08).
+               10  WS-GETJOBI-OUTER-PROC-SW
+                                 PIC  X(01).
+                   88  WS-GETJOBI-OUTER-PROC-SET  VALUE 'Y'.
+                   88  WS-GETJOBI-OUTER-PROC-NOTSET VALUE 'N'.
+               10  WS-GETJOBI-ACCT-START-DATE
+                                 PIC  9(08).
+               10  WS-GETJOBI-ACCT-START-TIME
+                                 PIC  9(08).
+               10  FILLER
+                                 PIC  X(82).
