@@ -0,0 +1,70 @@
+000010***************************************************************
+000020*                                                              *
+000030*    MAPSET:     STEPINQM                                     *
+000040*    AUTHOR:     D SIKORA - BATCH SUPPORT                     *
+000050*    INSTALLATION: MVS-SYSGEN DATA CENTER                     *
+000060*    DATE-WRITTEN: 08/09/2026                                 *
+000070*                                                              *
+000080*    REMARKS:    STEP AUDIT TRAIL INQUIRY SCREEN.  OPERATOR    *
+000090*                KEYS A JOB NUMBER AND/OR A FROM/TO DATE RANGE *
+000100*                AND PF5 (STEPINQ TRANSACTION) LISTS THE       *
+000110*                MATCHING STEPAUDT RECORDS, ONE SCREEN AT A    *
+000120*                TIME, PF8 PAGES FORWARD.                      *
+000130*                                                              *
+000140*    MODIFICATION HISTORY                                     *
+000150*    DATE       INIT  DESCRIPTION                              *
+000160*    08/09/2026 DS    ORIGINAL MAPSET                          *
+000170*                                                              *
+000180***************************************************************
+000190 STEPINQM DFHMSD TYPE=&SYSPARM,                                X
+000200               MODE=INOUT,                                     X
+000210               LANG=COBOL,                                     X
+000220               TERM=3270-2,                                    X
+000230               CTRL=(FREEKB,FRSET),                             X
+000240               STORAGE=AUTO,                                    X
+000250               TIOAPFX=YES
+000260*
+000270 STEPINQ  DFHMDI SIZE=(24,80),                                  X
+000280               LINE=1,                                          X
+000290               COLUMN=1
+000300*
+000310 TITLE1   DFHMDF POS=(01,01),LENGTH=40,ATTRB=(PROT,BRT),        X
+000320               INITIAL='STEP AUDIT TRAIL INQUIRY - STEPINQ'
+000330 DATEOUT  DFHMDF POS=(01,60),LENGTH=08,ATTRB=(PROT,ASKIP)
+000340 TIMEOUT  DFHMDF POS=(01,70),LENGTH=08,ATTRB=(PROT,ASKIP)
+000350*
+000360 JOBLBL   DFHMDF POS=(03,01),LENGTH=14,ATTRB=(PROT),           X
+000370               INITIAL='JOB NUMBER ..'
+000380 JOBNBRI  DFHMDF POS=(03,16),LENGTH=08,ATTRB=(UNPROT,FSET)
+000390*
+000400 FDTLBL   DFHMDF POS=(04,01),LENGTH=14,ATTRB=(PROT),           X
+000410               INITIAL='FROM DATE ...'
+000420 FRDATEI  DFHMDF POS=(04,16),LENGTH=08,ATTRB=(UNPROT,FSET),    X
+000430               PICIN='9(8)',PICOUT='9(8)'
+000440 TDTLBL   DFHMDF POS=(04,30),LENGTH=12,ATTRB=(PROT),           X
+000450               INITIAL='TO DATE ...'
+000460 TODATEI  DFHMDF POS=(04,43),LENGTH=08,ATTRB=(UNPROT,FSET),    X
+000470               PICIN='9(8)',PICOUT='9(8)'
+000480*
+000490 MSGLINE  DFHMDF POS=(06,01),LENGTH=79,ATTRB=(PROT,BRT)
+000500*
+000510 HDG1     DFHMDF POS=(08,01),LENGTH=79,ATTRB=(PROT),           X
+000520               INITIAL='JOB NAME JOB NBR  STEP     PROCSTEP  X
+000530-              RUN-DATE  RUN-TIME  ELAPSED   RC'
+000540*
+000550 L01      DFHMDF POS=(09,01),LENGTH=79,ATTRB=(PROT)
+000560 L02      DFHMDF POS=(10,01),LENGTH=79,ATTRB=(PROT)
+000570 L03      DFHMDF POS=(11,01),LENGTH=79,ATTRB=(PROT)
+000580 L04      DFHMDF POS=(12,01),LENGTH=79,ATTRB=(PROT)
+000590 L05      DFHMDF POS=(13,01),LENGTH=79,ATTRB=(PROT)
+000600 L06      DFHMDF POS=(14,01),LENGTH=79,ATTRB=(PROT)
+000610 L07      DFHMDF POS=(15,01),LENGTH=79,ATTRB=(PROT)
+000620 L08      DFHMDF POS=(16,01),LENGTH=79,ATTRB=(PROT)
+000630 L09      DFHMDF POS=(17,01),LENGTH=79,ATTRB=(PROT)
+000640 L10      DFHMDF POS=(18,01),LENGTH=79,ATTRB=(PROT)
+000650*
+000660 PFLINE   DFHMDF POS=(23,01),LENGTH=79,ATTRB=(PROT),           X
+000670               INITIAL='PF5=SEARCH  PF8=FORWARD  PF3=EXIT'
+000680*
+000690         DFHMSD TYPE=FINAL
+000700         END
