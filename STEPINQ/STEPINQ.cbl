@@ -0,0 +1,370 @@
+000010***************************************************************
+000020*                                                              *
+000030*    PROGRAM:    STEPINQ                                      *
+000040*    AUTHOR:     D SIKORA - BATCH SUPPORT                     *
+000050*    INSTALLATION: MVS-SYSGEN DATA CENTER                     *
+000060*    DATE-WRITTEN: 08/09/2026                                 *
+000070*                                                              *
+000080*    REMARKS:    ONLINE CICS INQUIRY AGAINST THE STEPAUDT      *
+000090*                AUDIT TRAIL.  OPERATOR KEYS A JOB NUMBER      *
+000100*                AND/OR A FROM/TO RUN-DATE RANGE ON THE        *
+000110*                STEPINQ MAP AND PF5's TO SEARCH; PF8 PAGES    *
+000120*                FORWARD THROUGH THE MATCHES TEN AT A TIME.    *
+000130*                RUNS PSEUDO-CONVERSATIONAL - THE SEARCH       *
+000140*                CRITERIA AND BROWSE POSITION RIDE FORWARD IN  *
+000150*                THE COMMAREA BETWEEN SENDS.                   *
+000160*                                                              *
+000170*                STEPAUDT IS THE SAME AUDIT TRAIL DATASET      *
+000180*                THISSTEP WRITES IN BATCH; FOR ONLINE ACCESS   *
+000190*                IT IS DEFINED TO CICS AS A VSAM ESDS SO IT    *
+000200*                CAN BE OPENED FOR BROWSE (STARTBR/READNEXT)   *
+000210*                WHILE STILL BEING WRITTEN SEQUENTIALLY IN     *
+000220*                BATCH - THE SAME FULL-SCAN-AND-FILTER         *
+000230*                APPROACH TIMELINE AND FLOWDIAG ALREADY USE    *
+000240*                READING IT IN BATCH.  BECAUSE IT IS AN ESDS,  *
+000241*                THE BROWSE POSITION CARRIED FORWARD IN THE    *
+000242*                COMMAREA (SI-LAST-RBA) IS THE RELATIVE BYTE   *
+000243*                ADDRESS CICS RETURNS IN RIDFLD ON EACH READ,  *
+000244*                NOT THE RECORD'S CONTENT - A PF8 PAGE-FORWARD *
+000245*                RE-STARTS THE BROWSE GTEQ THAT RBA, REREADS   *
+000246*                AND DISCARDS THE RECORD AT THAT RBA (ALREADY  *
+000247*                SHOWN), AND CONTINUES FROM THE NEXT ONE.      *
+000248*                RBA IS UNIQUE PER RECORD EVEN WHEN TWO STEPS   *
+000249*                SHARE THE SAME JOB/STEP NAME.                  *
+000250*                                                              *
+000260*    MODIFICATION HISTORY                                     *
+000270*    DATE       INIT  DESCRIPTION                              *
+000280*    08/09/2026 DS    ORIGINAL PROGRAM                         *
+000290*                                                              *
+000300***************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID.    STEPINQ.
+000330 AUTHOR.        D SIKORA - BATCH SUPPORT.
+000340 INSTALLATION.  MVS-SYSGEN DATA CENTER.
+000350 DATE-WRITTEN.  08/09/2026.
+000360 DATE-COMPILED.
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER.   IBM-370.
+000400 OBJECT-COMPUTER.   IBM-370.
+000410 DATA DIVISION.
+000420 WORKING-STORAGE SECTION.
+000430 01  WS-TRANSID                  PIC X(04) VALUE 'SINQ'.
+000440 01  WS-MAPSET                   PIC X(08) VALUE 'STEPINQM'.
+000450 01  WS-MAPNAME                  PIC X(08) VALUE 'STEPINQ'.
+000460 01  WS-RESP                     PIC S9(8) COMP.
+000470 01  WS-LINE-COUNT               PIC 9(02) VALUE 0.
+000480 01  WS-LINE-MAX                 PIC 9(02) VALUE 10.
+000490 01  WS-MATCH-SW                 PIC X(01) VALUE 'N'.
+000500     88  WS-RECORD-MATCHES              VALUE 'Y'.
+000510     88  WS-RECORD-NOT-MATCH            VALUE 'N'.
+000520 01  WS-DETAIL-LINE.
+000530     05  WD-JOB-NAME             PIC X(08).
+000540     05  FILLER                  PIC X(01) VALUE SPACE.
+000550     05  WD-JOB-NBR              PIC X(08).
+000560     05  FILLER                  PIC X(01) VALUE SPACE.
+000570     05  WD-STEP-NAME            PIC X(08).
+000580     05  FILLER                  PIC X(01) VALUE SPACE.
+000590     05  WD-PROCSTEP-NAME        PIC X(08).
+000600     05  FILLER                  PIC X(01) VALUE SPACE.
+000610     05  WD-RUN-DATE             PIC 9(08).
+000620     05  FILLER                  PIC X(01) VALUE SPACE.
+000630     05  WD-RUN-TIME             PIC 9(08).
+000640     05  FILLER                  PIC X(01) VALUE SPACE.
+000650     05  WD-ELAPSED              PIC 9(08).
+000660     05  FILLER                  PIC X(01) VALUE SPACE.
+000670     05  WD-RC                   PIC 9(04).
+000680 01  WS-LINE-TABLE-CTL           PIC 9(02) VALUE 0.
+000681 01  WS-BROWSE-RBA               PIC S9(08) COMP VALUE 0.
+000682 01  WS-CURRENT-DATE             PIC 9(08) VALUE 0.
+000683 01  WS-CURRENT-TIME             PIC 9(08) VALUE 0.
+000690 COPY DFHAID.
+000700 COPY STEPINQM.
+000710 COPY STEPAUDT.
+000720 LINKAGE SECTION.
+000730 COPY STEPINQC.
+000750 PROCEDURE DIVISION.
+000760 0000-MAINLINE SECTION.
+000770***************************************************************
+000780*    FIRST ENTRY (NO COMMAREA) SHOWS A BLANK SEARCH SCREEN.    *
+000790*    EVERY LATER ENTRY IS DRIVEN BY THE PF KEY THE OPERATOR    *
+000800*    PRESSED.                                                  *
+000810***************************************************************
+000820     IF EIBCALEN = 0
+000830         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+000840         GO TO 9999-EXIT
+000850     END-IF.
+000860     EVALUATE EIBAID
+000870         WHEN DFHPF3
+000880             PERFORM 5000-END-SESSION THRU 5000-EXIT
+000890         WHEN DFHPF5
+000900             PERFORM 2000-RECEIVE-CRITERIA THRU 2000-EXIT
+000910             PERFORM 3000-NEW-SEARCH THRU 3000-EXIT
+000920         WHEN DFHPF8
+000930             PERFORM 4000-PAGE-FORWARD THRU 4000-EXIT
+000940         WHEN OTHER
+000950             PERFORM 8000-SEND-ERROR THRU 8000-EXIT
+000960     END-EVALUATE.
+000970     GO TO 9999-EXIT.
+000980 0000-EXIT.
+000990     EXIT.
+001000*---------------------------------------------------------------
+001010 1000-SEND-INITIAL-MAP SECTION.
+001020***************************************************************
+001030*    FIRST-TIME ENTRY - CLEAR THE COMMAREA AND SHOW THE BLANK  *
+001040*    SEARCH SCREEN.                                            *
+001050***************************************************************
+001060     MOVE LOW-VALUES TO STEPINQO.
+001070     MOVE SPACES TO SI-JOB-NBR-KEY.
+001080     MOVE 0 TO SI-FROM-DATE-KEY.
+001090     MOVE 0 TO SI-TO-DATE-KEY.
+001100     MOVE 0 TO SI-LAST-RBA.
+001110     SET SI-NO-MORE-RECORDS TO TRUE.
+001115     PERFORM 7000-STAMP-DATE-TIME THRU 7000-EXIT.
+001120     EXEC CICS SEND MAP(WS-MAPNAME)
+001130               MAPSET(WS-MAPSET)
+001140               ERASE
+001150               FREEKB
+001160     END-EXEC.
+001170     EXEC CICS RETURN TRANSID(WS-TRANSID)
+001180               COMMAREA(STEPINQ-COMMAREA)
+001190     END-EXEC.
+001200 1000-EXIT.
+001210     EXIT.
+001220*---------------------------------------------------------------
+001230 2000-RECEIVE-CRITERIA SECTION.
+001240***************************************************************
+001250*    PF5 WAS PRESSED - PULL THE SEARCH CRITERIA OFF THE SCREEN *
+001260*    INTO THE COMMAREA AND RESET THE BROWSE POSITION.          *
+001270***************************************************************
+001280     EXEC CICS RECEIVE MAP(WS-MAPNAME)
+001290               MAPSET(WS-MAPSET)
+001300               RESP(WS-RESP)
+001310     END-EXEC.
+001320     MOVE SPACES TO SI-JOB-NBR-KEY.
+001330     IF JOBNBRL > 0
+001340         MOVE JOBNBRI TO SI-JOB-NBR-KEY
+001350     END-IF.
+001360     MOVE 0 TO SI-FROM-DATE-KEY.
+001370     IF FRDATEL > 0
+001380         MOVE FRDATEI TO SI-FROM-DATE-KEY
+001390     END-IF.
+001400     MOVE 0 TO SI-TO-DATE-KEY.
+001410     IF TODATEL > 0
+001420         MOVE TODATEI TO SI-TO-DATE-KEY
+001430     END-IF.
+001440     MOVE 0 TO SI-LAST-RBA.
+001450 2000-EXIT.
+001460     EXIT.
+001470*---------------------------------------------------------------
+001480 3000-NEW-SEARCH SECTION.
+001490***************************************************************
+001500*    START A FRESH BROWSE OF STEPAUDT FROM THE FRONT OF THE    *
+001510*    FILE AND FILL THE SCREEN WITH THE FIRST PAGE OF MATCHES.  *
+001520***************************************************************
+001525     MOVE 0 TO WS-BROWSE-RBA.
+001530     EXEC CICS STARTBR FILE('STEPAUDT')
+001540               RIDFLD(WS-BROWSE-RBA)
+001550               GTEQ
+001560               RESP(WS-RESP)
+001570     END-EXEC.
+001580     PERFORM 4500-BUILD-PAGE THRU 4500-EXIT.
+001590     EXEC CICS ENDBR FILE('STEPAUDT') END-EXEC.
+001600     PERFORM 6000-SEND-RESULTS THRU 6000-EXIT.
+001610 3000-EXIT.
+001620     EXIT.
+001630*---------------------------------------------------------------
+001640 4000-PAGE-FORWARD SECTION.
+001650***************************************************************
+001660*    PF8 WAS PRESSED - RESUME THE BROWSE RIGHT AFTER THE LAST  *
+001662*    RECORD SHOWN ON THE PRIOR PAGE.  STEPAUDT IS AN ESDS, SO   *
+001664*    THE ONLY VALID POSITIONING TOKEN IS THE RBA OF THE LAST    *
+001666*    RECORD SHOWN - STARTBR GTEQ ON THAT RBA REPOSITIONS AT OR  *
+001668*    AFTER IT; THE ONE THROWAWAY READNEXT BELOW REREADS AND     *
+001669*    DISCARDS THAT SAME RECORD SO THE FILTER LOOP RESUMES WITH  *
+001670*    THE NEXT RECORD AFTER IT, NOT A REPEAT OF IT.               *
+001680***************************************************************
+001690     IF SI-NO-MORE-RECORDS
+001700         PERFORM 8000-SEND-ERROR THRU 8000-EXIT
+001710         GO TO 4000-EXIT
+001720     END-IF.
+001725     MOVE SI-LAST-RBA TO WS-BROWSE-RBA.
+001730     EXEC CICS STARTBR FILE('STEPAUDT')
+001740               RIDFLD(WS-BROWSE-RBA)
+001750               GTEQ
+001760               RESP(WS-RESP)
+001770     END-EXEC.
+001780     EXEC CICS READNEXT FILE('STEPAUDT')
+001790               INTO(STEPAUDT-RECORD)
+001800               RIDFLD(WS-BROWSE-RBA)
+001810               RESP(WS-RESP)
+001820     END-EXEC.
+001830     PERFORM 4500-BUILD-PAGE THRU 4500-EXIT.
+001840     EXEC CICS ENDBR FILE('STEPAUDT') END-EXEC.
+001850     PERFORM 6000-SEND-RESULTS THRU 6000-EXIT.
+001860 4000-EXIT.
+001870     EXIT.
+001880*---------------------------------------------------------------
+001890 4500-BUILD-PAGE SECTION.
+001900***************************************************************
+001910*    READ FORWARD THROUGH THE BROWSE, KEEPING ONLY THE RECORDS *
+001920*    THAT MATCH THE JOB NUMBER AND/OR DATE RANGE CRITERIA,     *
+001930*    UNTIL THE SCREEN IS FULL OR THE FILE RUNS OUT.            *
+001940***************************************************************
+001950     MOVE 0 TO WS-LINE-COUNT.
+001960     SET SI-MORE-RECORDS TO TRUE.
+001970     PERFORM 4600-READ-AND-FILTER THRU 4600-EXIT
+001980         UNTIL WS-LINE-COUNT NOT LESS THAN WS-LINE-MAX
+001990         OR SI-NO-MORE-RECORDS.
+002000 4500-EXIT.
+002010     EXIT.
+002020*---------------------------------------------------------------
+002030 4600-READ-AND-FILTER SECTION.
+002040***************************************************************
+002050*    ONE STEP OF THE FILTER LOOP - READ THE NEXT RECORD, TEST  *
+002060*    IT AGAINST THE CRITERIA, AND PLACE IT ON THE SCREEN IF IT  *
+002070*    QUALIFIES.                                                 *
+002080***************************************************************
+002090     EXEC CICS READNEXT FILE('STEPAUDT')
+002100               INTO(STEPAUDT-RECORD)
+002110               RIDFLD(WS-BROWSE-RBA)
+002120               RESP(WS-RESP)
+002130     END-EXEC.
+002140     IF WS-RESP NOT = DFHRESP(NORMAL)
+002150         SET SI-NO-MORE-RECORDS TO TRUE
+002160         GO TO 4600-EXIT
+002170     END-IF.
+002180     MOVE WS-BROWSE-RBA TO SI-LAST-RBA.
+002210     PERFORM 4700-TEST-CRITERIA THRU 4700-EXIT.
+002220     IF WS-RECORD-MATCHES
+002230         ADD 1 TO WS-LINE-COUNT
+002240         PERFORM 4800-MOVE-TO-SCREEN THRU 4800-EXIT
+002250     END-IF.
+002260 4600-EXIT.
+002270     EXIT.
+002280*---------------------------------------------------------------
+002290 4700-TEST-CRITERIA SECTION.
+002300***************************************************************
+002310*    A RECORD MATCHES WHEN ITS JOB NUMBER MATCHES (IF ONE WAS   *
+002320*    KEYED) AND ITS RUN DATE FALLS INSIDE THE FROM/TO RANGE    *
+002330*    (IF ONE WAS KEYED).  A BLANK CRITERION MATCHES ANYTHING.  *
+002340***************************************************************
+002350     SET WS-RECORD-MATCHES TO TRUE.
+002360     IF SI-JOB-NBR-KEY NOT = SPACES
+002370         IF SA-JOB-NBR NOT = SI-JOB-NBR-KEY
+002380             SET WS-RECORD-NOT-MATCH TO TRUE
+002390         END-IF
+002400     END-IF.
+002410     IF WS-RECORD-MATCHES AND SI-FROM-DATE-KEY > 0
+002420         IF SA-RUN-DATE < SI-FROM-DATE-KEY
+002430             SET WS-RECORD-NOT-MATCH TO TRUE
+002440         END-IF
+002450     END-IF.
+002460     IF WS-RECORD-MATCHES AND SI-TO-DATE-KEY > 0
+002470         IF SA-RUN-DATE > SI-TO-DATE-KEY
+002480             SET WS-RECORD-NOT-MATCH TO TRUE
+002490         END-IF
+002500     END-IF.
+002510 4700-EXIT.
+002520     EXIT.
+002530*---------------------------------------------------------------
+002540 4800-MOVE-TO-SCREEN SECTION.
+002550***************************************************************
+002560*    FORMAT ONE MATCHING RECORD INTO THE NEXT DETAIL LINE ON   *
+002570*    THE MAP.                                                  *
+002580***************************************************************
+002590     MOVE SA-JOB-NAME TO WD-JOB-NAME.
+002600     MOVE SA-JOB-NBR TO WD-JOB-NBR.
+002610     MOVE SA-STEP-NAME TO WD-STEP-NAME.
+002620     MOVE SA-PROCSTEP-NAME TO WD-PROCSTEP-NAME.
+002630     MOVE SA-RUN-DATE TO WD-RUN-DATE.
+002640     MOVE SA-RUN-TIME TO WD-RUN-TIME.
+002650     MOVE SA-ELAPSED-TIME TO WD-ELAPSED.
+002660     MOVE SA-PRIOR-RC TO WD-RC.
+002670     EVALUATE WS-LINE-COUNT
+002680         WHEN 1  MOVE WS-DETAIL-LINE TO L01O
+002690         WHEN 2  MOVE WS-DETAIL-LINE TO L02O
+002700         WHEN 3  MOVE WS-DETAIL-LINE TO L03O
+002710         WHEN 4  MOVE WS-DETAIL-LINE TO L04O
+002720         WHEN 5  MOVE WS-DETAIL-LINE TO L05O
+002730         WHEN 6  MOVE WS-DETAIL-LINE TO L06O
+002740         WHEN 7  MOVE WS-DETAIL-LINE TO L07O
+002750         WHEN 8  MOVE WS-DETAIL-LINE TO L08O
+002760         WHEN 9  MOVE WS-DETAIL-LINE TO L09O
+002770         WHEN 10 MOVE WS-DETAIL-LINE TO L10O
+002780     END-EVALUATE.
+002790 4800-EXIT.
+002800     EXIT.
+002810*---------------------------------------------------------------
+002820 5000-END-SESSION SECTION.
+002830***************************************************************
+002840*    PF3 WAS PRESSED - SEND A CLOSING MESSAGE AND END THE       *
+002850*    CONVERSATION (NO TRAILING RETURN-TRANSID).                *
+002860***************************************************************
+002870     EXEC CICS SEND TEXT
+002880               FROM('STEP AUDIT TRAIL INQUIRY COMPLETE')
+002890               ERASE
+002900               FREEKB
+002910     END-EXEC.
+002920     EXEC CICS RETURN END-EXEC.
+002930 5000-EXIT.
+002940     EXIT.
+002950*---------------------------------------------------------------
+002960 6000-SEND-RESULTS SECTION.
+002970***************************************************************
+002980*    REFRESH THE DATE/TIME STAMP AND STATUS MESSAGE, SEND THE   *
+002990*    UPDATED MAP, AND WAIT FOR THE NEXT PF KEY.                 *
+003000***************************************************************
+003010     IF WS-LINE-COUNT = 0
+003020         MOVE 'NO MATCHING STEPAUDT RECORDS FOUND' TO MSGLINEO
+003030     ELSE
+003040         MOVE 'PRESS PF8 FOR THE NEXT PAGE OF MATCHES'
+003050             TO MSGLINEO
+003060     END-IF.
+003065     PERFORM 7000-STAMP-DATE-TIME THRU 7000-EXIT.
+003070     EXEC CICS SEND MAP(WS-MAPNAME)
+003080               MAPSET(WS-MAPSET)
+003090               DATAONLY
+003100               FREEKB
+003110     END-EXEC.
+003120     EXEC CICS RETURN TRANSID(WS-TRANSID)
+003130               COMMAREA(STEPINQ-COMMAREA)
+003140     END-EXEC.
+003150 6000-EXIT.
+003160     EXIT.
+003170*---------------------------------------------------------------
+003175 7000-STAMP-DATE-TIME SECTION.
+003176***************************************************************
+003177*    REFRESH THE DATE/TIME STAMP SHOWN IN THE TOP CORNER OF THE *
+003178*    MAP - CALLED BEFORE EVERY SEND MAP SO THE STAMP REFLECTS   *
+003179*    THE TIME THIS SCREEN WAS BUILT, NOT WHEN THE SESSION       *
+003180*    STARTED.                                                   *
+003181***************************************************************
+003182     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003183     ACCEPT WS-CURRENT-TIME FROM TIME.
+003184     MOVE WS-CURRENT-DATE TO DATEOUTO.
+003185     MOVE WS-CURRENT-TIME TO TIMEOUTO.
+003186 7000-EXIT.
+003187     EXIT.
+003188*---------------------------------------------------------------
+003189 8000-SEND-ERROR SECTION.
+003190***************************************************************
+003200*    AN UNSUPPORTED KEY WAS PRESSED, OR PF8 CAME IN WITH NO     *
+003210*    MORE RECORDS LEFT TO PAGE THROUGH.                         *
+003220***************************************************************
+003230     MOVE 'INVALID KEY - PF5 SEARCH, PF8 PAGE, PF3 EXIT'
+003240         TO MSGLINEO.
+003245     PERFORM 7000-STAMP-DATE-TIME THRU 7000-EXIT.
+003250     EXEC CICS SEND MAP(WS-MAPNAME)
+003260               MAPSET(WS-MAPSET)
+003270               DATAONLY
+003280               FREEKB
+003290     END-EXEC.
+003300     EXEC CICS RETURN TRANSID(WS-TRANSID)
+003310               COMMAREA(STEPINQ-COMMAREA)
+003320     END-EXEC.
+003330 8000-EXIT.
+003340     EXIT.
+003350*---------------------------------------------------------------
+003360 9999-EXIT.
+003370     EXEC CICS RETURN END-EXEC.
