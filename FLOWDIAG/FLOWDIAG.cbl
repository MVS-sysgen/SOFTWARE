@@ -0,0 +1,186 @@
+000010***************************************************************
+000020*                                                              *
+000030*    PROGRAM:    FLOWDIAG                                     *
+000040*    AUTHOR:     D SIKORA - BATCH SUPPORT                     *
+000050*    INSTALLATION: MVS-SYSGEN DATA CENTER                     *
+000060*    DATE-WRITTEN: 08/09/2026                                 *
+000070*                                                              *
+000080*    REMARKS:    END-OF-JOB FLOW DIAGRAM.  RUN AS THE LAST     *
+000090*                STEP OF A JOB (JCL COND CODES SEE TO IT THIS  *
+000100*                STEP ONLY FIRES WHEN THE JOB REACHES ITS      *
+000110*                LAST STEP).  READS EVERY STEPAUDT RECORD FOR  *
+000120*                THIS JOB'S JOB NUMBER AND PRINTS THEM IN      *
+000130*                EXECUTION ORDER, INDENTED TO SHOW WHICH STEPS *
+000140*                RAN INSIDE A CATALOGED PROC, WITH EACH STEP'S *
+000150*                PRIOR CONDITION CODE ALONGSIDE IT SO A COND-  *
+000160*                DRIVEN GAP IN THE SEQUENCE IS EASY TO SPOT.   *
+000170*                                                              *
+000180*                NOTE - A STEP THAT COND SKIPPED NEVER CALLS   *
+000190*                THISSTEP, SO IT NEVER REACHES THE AUDIT       *
+000200*                TRAIL AT ALL.  THIS DIAGRAM CAN ONLY SHOW THE *
+000210*                STEPS THAT ACTUALLY RAN, PLUS THE CONDITION   *
+000220*                CODE THAT WOULD HAVE DRIVEN ANY COND SKIPS    *
+000230*                BETWEEN THEM - IT CANNOT NAME A SKIPPED STEP  *
+000240*                THAT LEFT NO RECORD.                          *
+000250*                                                              *
+000260*    MODIFICATION HISTORY                                     *
+000270*    DATE       INIT  DESCRIPTION                              *
+000280*    08/09/2026 DS    ORIGINAL PROGRAM                         *
+000290*                                                              *
+000300***************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID.    FLOWDIAG.
+000330 AUTHOR.        D SIKORA - BATCH SUPPORT.
+000340 INSTALLATION.  MVS-SYSGEN DATA CENTER.
+000350 DATE-WRITTEN.  08/09/2026.
+000360 DATE-COMPILED.
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER.   IBM-370.
+000400 OBJECT-COMPUTER.   IBM-370.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT STEPAUDT-FILE ASSIGN TO STEPAUDT
+000440         ORGANIZATION IS SEQUENTIAL.
+000450     SELECT FLOWDIAG-FILE ASSIGN TO FLOWDIAG
+000460         ORGANIZATION IS SEQUENTIAL
+000465         FILE STATUS IS WS-FLOWDIAG-STATUS.
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  STEPAUDT-FILE
+000500     RECORDING MODE IS F
+000510     LABEL RECORDS ARE STANDARD.
+000520 COPY STEPAUDT.
+000530 FD  FLOWDIAG-FILE
+000540     RECORDING MODE IS F
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  FLOWDIAG-LINE                PIC X(133).
+000570 WORKING-STORAGE SECTION.
+000580 01  WS-SWITCHES.
+000590     05  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000600         88  WS-EOF                         VALUE 'Y'.
+000610         88  WS-NOT-EOF                     VALUE 'N'.
+000615 01  WS-FLOWDIAG-STATUS           PIC XX VALUE '00'.
+000620 01  WS-STEP-COUNT                PIC 9(04) COMP VALUE 0.
+000630 01  FILLER-LINE                  PIC X(133) VALUE ALL '='.
+000640 01  RPT-TITLE-LINE.
+000650     05  FILLER                   PIC X(01) VALUE '='.
+000660     05  FILLER                   PIC X(48) VALUE SPACES.
+000670     05  FILLER                   PIC X(37) VALUE
+000680             'END-OF-JOB FLOW DIAGRAM'.
+000690     05  FILLER                   PIC X(46) VALUE SPACES.
+000700     05  FILLER                   PIC X(01) VALUE '='.
+000710 01  RPT-JOB-LINE.
+000720     05  FILLER                   PIC X(01) VALUE '='.
+000730     05  FILLER                   PIC X(01) VALUE SPACE.
+000740     05  FILLER                   PIC X(10) VALUE 'JOB NAME: '.
+000750     05  RJ-JOB-NAME              PIC X(08) VALUE SPACES.
+000760     05  FILLER                   PIC X(05) VALUE SPACES.
+000770     05  FILLER                   PIC X(10) VALUE 'JOB NBR:  '.
+000780     05  RJ-JOB-NBR               PIC X(08) VALUE SPACES.
+000790     05  FILLER                   PIC X(89) VALUE SPACES.
+000800     05  FILLER                   PIC X(01) VALUE '='.
+000810 01  RPT-DETAIL-LINE.
+000820     05  FILLER                   PIC X(01) VALUE '='.
+000830     05  FILLER                   PIC X(01) VALUE SPACE.
+000840     05  RD-SEQ-NBR               PIC ZZZ9.
+000850     05  FILLER                   PIC X(02) VALUE SPACES.
+000860     05  RD-INDENT                PIC X(16) VALUE SPACES.
+000870     05  RD-STEP-NAME             PIC X(09) VALUE SPACES.
+000880     05  FILLER                   PIC X(02) VALUE SPACES.
+000890     05  RD-PROCSTEP-TAG.
+000900         10  FILLER               PIC X(03) VALUE SPACES.
+000910         10  RD-PROCSTEP-NAME     PIC X(08) VALUE SPACES.
+000920     05  FILLER                   PIC X(03) VALUE SPACES.
+000930     05  RD-RC-TAG.
+000940         10  FILLER               PIC X(03) VALUE 'RC='.
+000950         10  RD-RC-VALUE          PIC 9(04) VALUE ZEROS.
+000960     05  FILLER                   PIC X(76) VALUE SPACES.
+000970     05  FILLER                   PIC X(01) VALUE '='.
+000980 LINKAGE SECTION.
+000990 01   PARM-BUFFER.
+001000      05 PARM-LENGTH             PIC S9(4) COMP.
+001010      05 PARM-DATA.
+001020         10 NUMB                 PIC X(100).
+001030 COPY GETJOBIP.
+001040 PROCEDURE DIVISION USING PARM-BUFFER.
+001050 0000-MAINLINE SECTION.
+001060***************************************************************
+001070*    IDENTIFY THIS JOB, THEN DRIVE THE STEPAUDT FILE PRINTING  *
+001080*    EVERY RECORD THAT BELONGS TO IT, IN EXECUTION ORDER.      *
+001090***************************************************************
+001100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001110     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+001120         UNTIL WS-EOF.
+001130     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+001140     GO TO 9999-EXIT.
+001150 0000-EXIT.
+001160     EXIT.
+001170*---------------------------------------------------------------
+001180 1000-INITIALIZE SECTION.
+001190***************************************************************
+001200*    CALL GETJOBI TO FIND OUR OWN JOB NUMBER, OPEN THE FILES,  *
+001210*    AND PRINT THE REPORT HEADER.                              *
+001220***************************************************************
+001230     CALL 'GETJOBI' USING WS-GETJOBI-PARM-REC.
+001240     OPEN INPUT STEPAUDT-FILE.
+001250     OPEN OUTPUT FLOWDIAG-FILE.
+001252     IF WS-FLOWDIAG-STATUS NOT = '00'
+001254         DISPLAY '*** FLOWDIAG REPORT FILE OPEN FAILED - '
+001256             'STATUS ' WS-FLOWDIAG-STATUS
+001258             ' - REPORT NOT PRODUCED ***'
+001259         GO TO 9999-EXIT
+001260     END-IF.
+001262     MOVE FILLER-LINE TO FLOWDIAG-LINE.
+001270     WRITE FLOWDIAG-LINE.
+001280     MOVE RPT-TITLE-LINE TO FLOWDIAG-LINE.
+001290     WRITE FLOWDIAG-LINE.
+001300     MOVE WS-GETJOBI-JOB-NAME TO RJ-JOB-NAME.
+001310     MOVE WS-GETJOBI-JOB-NBR TO RJ-JOB-NBR.
+001320     MOVE RPT-JOB-LINE TO FLOWDIAG-LINE.
+001330     WRITE FLOWDIAG-LINE.
+001340     MOVE FILLER-LINE TO FLOWDIAG-LINE.
+001350     WRITE FLOWDIAG-LINE.
+001360     READ STEPAUDT-FILE
+001370         AT END SET WS-EOF TO TRUE.
+001380 1000-EXIT.
+001390     EXIT.
+001400*---------------------------------------------------------------
+001410 2000-PROCESS-RECORDS SECTION.
+001420***************************************************************
+001430*    PRINT ONE DIAGRAM LINE FOR EACH AUDIT RECORD THAT MATCHES *
+001440*    THIS JOB'S JOB NUMBER.  STEPS THAT RAN INSIDE A PROC (AN  *
+001450*    OUTER PROC NAME IS PRESENT) ARE INDENTED ONE LEVEL SO THE *
+001460*    PROC-IN-PROC SHAPE OF THE JOB IS VISIBLE AT A GLANCE.     *
+001470***************************************************************
+001480     IF SA-JOB-NBR = WS-GETJOBI-JOB-NBR
+001490         ADD 1 TO WS-STEP-COUNT
+001500         MOVE WS-STEP-COUNT TO RD-SEQ-NBR
+001510         MOVE SPACES TO RD-INDENT
+001520         IF SA-OUTER-PROC-NAME NOT = SPACES
+001530             MOVE '  INSIDE PROC ->' TO RD-INDENT
+001540         END-IF
+001550         MOVE SA-STEP-NAME TO RD-STEP-NAME
+001560         MOVE SA-PROCSTEP-NAME TO RD-PROCSTEP-NAME
+001610         MOVE SA-PRIOR-RC TO RD-RC-VALUE
+001620         MOVE RPT-DETAIL-LINE TO FLOWDIAG-LINE
+001630         WRITE FLOWDIAG-LINE
+001640     END-IF.
+001650     READ STEPAUDT-FILE
+001660         AT END SET WS-EOF TO TRUE.
+001670 2000-EXIT.
+001680     EXIT.
+001690*---------------------------------------------------------------
+001700 3000-TERMINATE SECTION.
+001710***************************************************************
+001720*    CLOSE THE FILES.                                          *
+001730***************************************************************
+001740     MOVE FILLER-LINE TO FLOWDIAG-LINE.
+001750     WRITE FLOWDIAG-LINE.
+001760     CLOSE STEPAUDT-FILE.
+001770     CLOSE FLOWDIAG-FILE.
+001780 3000-EXIT.
+001790     EXIT.
+001800*---------------------------------------------------------------
+001810 9999-EXIT.
+001820     GOBACK.
